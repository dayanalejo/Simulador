@@ -15,7 +15,7 @@
        object.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Bank ASSIGN TO "SimuladorDeBanco/bank.dat"
+           SELECT Bank ASSIGN TO "bank.dat"
            organization is indexed
            access is dynamic
            record key is IDB.
@@ -57,21 +57,165 @@
 
        Method-ID. GuardarBanco.
       *>----------------------------------------------
+       Data Division.
+        Local-Storage Section.
+           77  HayMas        PIC X VALUE "S".
+               88  NoHayMas  VALUE "N".
+           77  MaxIDB        PIC 9 VALUE 0.
+
+        Linkage Section.
+           77  LScodigo      PIC X(9).
+           77  LSnombre      PIC X(15).
+           77  LSdirreccion  PIC X(20).
+           77  LSIDB         PIC 9.
+
+       Procedure Division using  LScodigo
+                                 LSnombre
+                                 LSdirreccion
+                                 returning LSIDB.
+
+      *BUSCAR EL MAYOR IDB YA ASIGNADO PARA GENERAR EL SIGUIENTE
+             MOVE "S" TO HayMas
+             OPEN INPUT Bank
+             PERFORM BuscarMaxIDB UNTIL NoHayMas
+             CLOSE Bank.
+
+             COMPUTE LSIDB = MaxIDB + 1
+
+             OPEN I-O Bank
+             MOVE LSIDB        TO IDB
+             MOVE LScodigo     TO codigo
+             MOVE LSnombre     TO nombre
+             MOVE LSdirreccion TO dirreccion
+             WRITE registro
+             END-WRITE.
+             CLOSE Bank.
+
+       BuscarMaxIDB.
+             READ Bank NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF IDB > MaxIDB THEN
+                    MOVE IDB TO MaxIDB
+                 END-IF
+             END-READ.
+
        End Method GuardarBanco.
       *>----------------------------------------------
 
        Method-ID. ActualizarBanco.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDB         PIC 9.
+           77  LScodigo      PIC X(9).
+           77  LSnombre      PIC X(15).
+           77  LSdirreccion  PIC X(20).
+           77  ActualizarOk  PIC 9.
+
+       Procedure Division using  LSIDB
+                                 LScodigo
+                                 LSnombre
+                                 LSdirreccion
+                                 returning ActualizarOk.
+
+          MOVE 0 TO ActualizarOk
+          OPEN I-O Bank
+            MOVE LSIDB TO IDB
+            READ Bank
+              KEY IS IDB
+              INVALID KEY
+                DISPLAY "El banco no existe"
+              NOT INVALID KEY
+                MOVE LScodigo     TO codigo
+                MOVE LSnombre     TO nombre
+                MOVE LSdirreccion TO dirreccion
+                REWRITE registro
+                END-REWRITE
+                MOVE 1 TO ActualizarOk
+            END-READ
+            CLOSE Bank.
+
        End Method ActualizarBanco.
       *>----------------------------------------------
 
        Method-ID. BuscarBanco.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDB         PIC 9.
+           77  existeBanco   PIC 9.
+
+       Procedure Division using  LSIDB
+                                 returning existeBanco.
+
+          OPEN I-O Bank
+            MOVE LSIDB TO IDB
+            READ Bank
+              KEY IS IDB
+              INVALID KEY MOVE 0 TO existeBanco
+              NOT INVALID KEY MOVE 1 TO existeBanco
+            END-READ
+            CLOSE Bank.
+
        End Method BuscarBanco.
       *>----------------------------------------------
 
+       Method-ID. ListarBancos.
+      *>----------------------------------------------
+       Data Division.
+        Local-Storage Section.
+           77  HayMas        PIC X VALUE "S".
+               88  NoHayMas  VALUE "N".
+
+        Linkage Section.
+           77  TotalBancos   PIC 9(4).
+
+       Procedure Division returning TotalBancos.
+
+             MOVE 0   TO TotalBancos
+             MOVE "S" TO HayMas
+             OPEN INPUT Bank
+             PERFORM LeerBanco UNTIL NoHayMas
+             CLOSE Bank.
+
+       LeerBanco.
+             READ Bank NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 DISPLAY IDB " - " nombre
+                 ADD 1 TO TotalBancos
+             END-READ.
+
+       End Method ListarBancos.
+      *>----------------------------------------------
+
        Method-ID. EliminarBanco.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDB       PIC 9.
+           77  EliminarOk  PIC 9.
+
+       Procedure Division using  LSIDB
+                                 returning EliminarOk.
+
+          MOVE 0 TO EliminarOk
+          OPEN I-O Bank
+            MOVE LSIDB TO IDB
+            READ Bank
+              KEY IS IDB
+              INVALID KEY
+                DISPLAY "El banco no existe"
+              NOT INVALID KEY
+                DELETE Bank RECORD
+                END-DELETE
+                MOVE 1 TO EliminarOk
+            END-READ
+            CLOSE Bank.
+
        End Method EliminarBanco.
       *>----------------------------------------------
 
