@@ -9,8 +9,9 @@
            data division.
            working-storage section.
            77  seleccionMenu  pic 9.
-           77  seleccionMenuAdmin pic 9.
+           77  seleccionMenuAdmin pic 99.
            77  seleccionMenuUsu pic 9.
+           77  loginOk        pic 9.
            01  obj-Admnistrador  object reference.
            01  obj-Usuario       object reference.
 
@@ -36,23 +37,71 @@
                ACCEPT  seleccionMenu.
 
                EVALUATE seleccionMenu
-               WHEN 1 perform MenuAdministrador
+               WHEN 1 perform
+                     INVOKE obj-Admnistrador "ValidarLogin"
+                                       returning loginOk
                WHEN 2 perform MenuUsuario
                WHEN OTHER move zero to seleccionMenu
                END-EVALUATE.
 
+               IF seleccionMenu = 1
+                  AND loginOk = 1 THEN
+                  perform MenuAdministrador
+               END-IF.
+
               MenuAdministrador.
                DISPLAY " ".
                DISPLAY " (1) Crear Cuenta"
                DISPLAY " (2) Actualizar Cuenta"
                DISPLAY " (3) Eliminar Cuenta "
+               DISPLAY " (4) Listar Cuentas por Cliente"
+               DISPLAY " (5) Reportar Tarjeta Perdida"
+               DISPLAY " (6) Crear Banco"
+               DISPLAY " (7) Actualizar Banco"
+               DISPLAY " (8) Eliminar Banco"
+               DISPLAY " (9) Anular Transaccion"
+               DISPLAY " (10) Buscar Cliente por Nombre"
+               DISPLAY " (11) Reemplazar Tarjeta"
+               DISPLAY " (12) Eliminar Cliente"
                DISPLAY "-->" no advancing.
                ACCEPT  seleccionMenuAdmin.
                EVALUATE seleccionMenuAdmin
                WHEN 1 perform
                      INVOKE obj-Admnistrador
                                        "ConsultarDatosParaCrearCuenta"
-               WHEN 2 perform MenuUsuario
+               WHEN 2 perform
+                     INVOKE obj-Admnistrador
+                                       "ActualizarCuenta"
+               WHEN 3 perform
+                     INVOKE obj-Admnistrador
+                                       "EliminarCuenta"
+               WHEN 4 perform
+                     INVOKE obj-Admnistrador
+                                       "ListarCuentasPorCustomer"
+               WHEN 5 perform
+                     INVOKE obj-Admnistrador
+                                       "ReportarTarjetaPerdida"
+               WHEN 6 perform
+                     INVOKE obj-Admnistrador
+                                       "CrearBanco"
+               WHEN 7 perform
+                     INVOKE obj-Admnistrador
+                                       "ActualizarBanco"
+               WHEN 8 perform
+                     INVOKE obj-Admnistrador
+                                       "EliminarBanco"
+               WHEN 9 perform
+                     INVOKE obj-Admnistrador
+                                       "AnularTransancion"
+               WHEN 10 perform
+                     INVOKE obj-Admnistrador
+                                       "BuscarCustomerPorNombre"
+               WHEN 11 perform
+                     INVOKE obj-Admnistrador
+                                       "ReemplazarTarjeta"
+               WHEN 12 perform
+                     INVOKE obj-Admnistrador
+                                       "EliminarCustomer"
                WHEN OTHER move zero to seleccionMenuAdmin
                END-EVALUATE.
 
@@ -60,6 +109,9 @@
                DISPLAY " ".
                DISPLAY "(1) Retirar"
                DISPLAY "(2) Transferencia"
+               DISPLAY "(3) Consultar Cuenta"
+               DISPLAY "(4) Consultar Saldo"
+               DISPLAY "(5) Ver Movimientos"
                DISPLAY "-->" no advancing.
                ACCEPT  seleccionMenuUsu.
                EVALUATE seleccionMenuUsu
@@ -69,7 +121,26 @@
                                        "RealizarRetiroyTransation"
 
 
-               WHEN 2 perform MenuUsuario
+               WHEN 2 perform
+
+                     INVOKE obj-Usuario
+                                       "RealizarTransferencia"
+
+               WHEN 3 perform
+
+                     INVOKE obj-Usuario
+                                       "ConsultarCuentaMovimientos"
+
+               WHEN 4 perform
+
+                     INVOKE obj-Usuario
+                                       "ConsultarSaldo"
+
+               WHEN 5 perform
+
+                     INVOKE obj-Usuario
+                                       "VerMovimientos"
+
                WHEN OTHER move zero to seleccionMenuUsu
                END-EVALUATE.
 
