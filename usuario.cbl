@@ -9,6 +9,9 @@
        object section.
        class-control.
            Retiro is class  "retiro"
+           Transferencia is class "transferencia"
+           accounts is class "accounts"
+           transacition is class "transacition"
            usuario is class "usuario".
 
 
@@ -44,4 +47,202 @@
        DISPLAY Mens
 
        End Method RealizarRetiroyTransation.
+      *>----------------------------------------------
+
+       Method-ID. RealizarTransferencia.
+       Data Division.
+       Local-Storage Section.
+         01  obj-transferencia           object reference.
+         77  Numaccountdueno             PIC X(9).
+         77  Numaccountotro              PIC X(9).
+         77  Pinaccount                  PIC 9(4).
+         77  MontoparaTransferir         PIC 9(10).
+         77  Mens                        PIC 9.
+
+
+         INVOKE Transferencia "New"
+                     RETURNING obj-transferencia
+
+       DISPLAY "Ingrese numero de su cuenta"
+       ACCEPT  Numaccountdueno
+       DISPLAY "Ingrese numero de la cuenta destino"
+       ACCEPT  Numaccountotro
+       DISPLAY "Ingrese el PIN de su cuenta"
+       ACCEPT  Pinaccount
+       DISPLAY "Ingrese el Monto que desea Transferir"
+       ACCEPT  MontoparaTransferir
+
+       INVOKE obj-transferencia "registrarTranferencia"
+                                                using MontoparaTransferir
+                                                Numaccountdueno
+                                                Numaccountotro
+                                                Pinaccount
+                                                returning Mens
+
+       End Method RealizarTransferencia.
+      *>----------------------------------------------
+
+       Method-ID. ConsultarSaldo.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         01  obj-accounts         object reference.
+         01  obj-debitcard        object reference.
+         77  Numaccount           PIC X(9).
+         77  Pinaccount           PIC 9(4).
+         77  MontoActual          PIC S9(10).
+         77  NumeroTarjetaCuenta  PIC X(15).
+         77  NumeroTarjetaBuscar  PIC X(10).
+         77  IDCTarjeta           PIC 9.
+         77  existeTarjeta        PIC 9.
+         77  PINOk                PIC 9.
+         77  PINValido            PIC X VALUE "S".
+             88  PINInvalido      VALUE "N".
+
+         INVOKE accounts "New"
+                     RETURNING obj-accounts
+
+         INVOKE debitcard "New"
+                     RETURNING obj-debitcard
+
+       DISPLAY "Ingrese numero de cuenta a consultar"
+       ACCEPT  Numaccount
+       DISPLAY "Ingrese el PIN de su cuenta"
+       ACCEPT  Pinaccount
+
+       INVOKE obj-accounts "GetMonto" using Numaccount
+                                         returning MontoActual
+
+       IF MontoActual = 0 THEN
+          DISPLAY "La cuenta no existe"
+       ELSE
+          INVOKE obj-accounts "GetIdDebitcard" using Numaccount
+                                          returning NumeroTarjetaCuenta
+
+          MOVE NumeroTarjetaCuenta(1:10) TO NumeroTarjetaBuscar
+          INVOKE obj-debitcard "BuscarTarjeta" using
+                                              NumeroTarjetaBuscar
+                                              IDCTarjeta
+                                    returning existeTarjeta
+
+          MOVE "S" TO PINValido
+          IF existeTarjeta = 1 THEN
+             INVOKE obj-debitcard "ValidarPIN" using IDCTarjeta
+                                                    Pinaccount
+                                       returning PINOk
+             IF PINOk = 0 THEN
+                MOVE "N" TO PINValido
+             END-IF
+          END-IF
+
+          IF PINInvalido THEN
+             DISPLAY "El PIN ingresado es incorrecto"
+          ELSE
+             DISPLAY "Saldo disponible: " MontoActual
+          END-IF
+       END-IF.
+
+       End Method ConsultarSaldo.
+      *>----------------------------------------------
+
+       Method-ID. VerMovimientos.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         01  obj-accounts         object reference.
+         01  obj-debitcard        object reference.
+         01  obj-transacition     object reference.
+         77  Numaccount           PIC X(9).
+         77  Pinaccount           PIC 9(4).
+         77  MontoActual          PIC S9(10).
+         77  NumeroTarjetaCuenta  PIC X(15).
+         77  NumeroTarjetaBuscar  PIC X(10).
+         77  IDCTarjeta           PIC 9.
+         77  existeTarjeta        PIC 9.
+         77  PINOk                PIC 9.
+         77  PINValido            PIC X VALUE "S".
+             88  PINInvalido      VALUE "N".
+         77  TotalMovs            PIC 9(4).
+
+         INVOKE accounts "New"
+                     RETURNING obj-accounts
+
+         INVOKE debitcard "New"
+                     RETURNING obj-debitcard
+
+         INVOKE transacition "New"
+                     RETURNING obj-transacition
+
+       DISPLAY "Ingrese numero de cuenta"
+       ACCEPT  Numaccount
+       DISPLAY "Ingrese el PIN de su cuenta"
+       ACCEPT  Pinaccount
+
+       INVOKE obj-accounts "GetMonto" using Numaccount
+                                         returning MontoActual
+
+       IF MontoActual = 0 THEN
+          DISPLAY "La cuenta no existe"
+       ELSE
+          INVOKE obj-accounts "GetIdDebitcard" using Numaccount
+                                          returning NumeroTarjetaCuenta
+
+          MOVE NumeroTarjetaCuenta(1:10) TO NumeroTarjetaBuscar
+          INVOKE obj-debitcard "BuscarTarjeta" using
+                                              NumeroTarjetaBuscar
+                                              IDCTarjeta
+                                    returning existeTarjeta
+
+          MOVE "S" TO PINValido
+          IF existeTarjeta = 1 THEN
+             INVOKE obj-debitcard "ValidarPIN" using IDCTarjeta
+                                                    Pinaccount
+                                       returning PINOk
+             IF PINOk = 0 THEN
+                MOVE "N" TO PINValido
+             END-IF
+          END-IF
+
+          IF PINInvalido THEN
+             DISPLAY "El PIN ingresado es incorrecto"
+          ELSE
+             DISPLAY "Movimientos de la cuenta (mas reciente primero):"
+             INVOKE obj-transacition "ListarMovimientosRecientes"
+                                              using Numaccount
+                                    returning TotalMovs
+          END-IF
+       END-IF.
+
+       End Method VerMovimientos.
+      *>----------------------------------------------
+
+       Method-ID. ConsultarCuentaMovimientos.
+       Data Division.
+       Local-Storage Section.
+         01  obj-accounts      object reference.
+         01  obj-transacition  object reference.
+         77  Numaccount        PIC X(9).
+         77  MontoActual       PIC S9(10).
+         77  TotalMovs         PIC 9(4).
+
+
+         INVOKE accounts "New"
+                     RETURNING obj-accounts
+
+         INVOKE transacition "New"
+                     RETURNING obj-transacition
+
+       DISPLAY "Ingrese numero de cuenta a consultar"
+       ACCEPT  Numaccount
+
+       INVOKE obj-accounts "GetMonto" using Numaccount
+                                         returning MontoActual
+
+       DISPLAY "Saldo disponible: " MontoActual
+       DISPLAY "Movimientos de la cuenta:"
+
+       INVOKE obj-transacition "ListarMovimientos" using Numaccount
+                                                 returning TotalMovs
+
+       End Method ConsultarCuentaMovimientos.
 
