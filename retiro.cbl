@@ -12,6 +12,7 @@
        class-control.
            transacition  is class "transacition"
            accounts      is class "accounts"
+           debitcard     is class "debitcard"
            Retiro        is class "retiro"
            Main          is class "Main".
 
@@ -25,10 +26,36 @@
        Local-Storage Section.
         01  obj-accounts      object reference.
         01  obj-transacition  object reference.
+        01  obj-debitcard     object reference.
         01  obj-main  object reference.
 
-        77  Montoactual      PIC X(10).
-        77 montoactualnumer PIC 9(10).
+        77  Montoactual      PIC S9(10).
+        77 montoactualnumer PIC S9(10).
+        01  TipoCuentaActual      PIC 9.
+            88  CuentaAhorro      VALUE ZERO.
+            88  CuentaCorriente   VALUE 1.
+            88  CuentaPlazoFijo   VALUE 2.
+        77  LimiteSobregiroActual PIC 9(10).
+        77  MontoMinimoActual     PIC 9(10).
+        77  FechaVencimientoActual PIC X(8).
+        77  PlazoFijoOk           PIC X VALUE "S".
+            88  PlazoFijoVigente  VALUE "N".
+        77  FondosSuficientes     PIC X VALUE "S".
+            88  SinFondos         VALUE "N".
+        77  NumeroTarjetaCuenta   PIC X(15).
+        77  NumeroTarjetaBuscar   PIC X(10).
+        77  IDCTarjeta            PIC 9.
+        77  existeTarjeta         PIC 9.
+        77  EstadoTarjeta         PIC 9.
+        77  TarjetaHabilitada     PIC X VALUE "S".
+            88  TarjetaNoHabilitada  VALUE "N".
+        77  PINOk                 PIC 9.
+        77  PINValido             PIC X VALUE "S".
+            88  PINInvalido       VALUE "N".
+        77  LimiteRetiroDiario    PIC 9(10) VALUE 5000000.
+        77  TotalRetiradoHoy      PIC 9(10).
+        77  LimiteDiarioOk        PIC X VALUE "S".
+            88  LimiteDiarioExcedido  VALUE "N".
         01 CurrentDate.
             02  CurrentYear     PIC 9(4).
             02  CurrentMonth   PIC 99.
@@ -47,12 +74,16 @@
        Procedure Division using  LSMontoRetiro LsNumaccounts
                                                LsPINaccounts
                                                returning RetiroOk.
+       MOVE 0 TO RetiroOk
        INVOKE accounts "New"
                RETURNING obj-accounts.
 
        INVOKE transacition "New"
                RETURNING obj-transacition.
 
+       INVOKE debitcard "New"
+               RETURNING obj-debitcard.
+
        INVOKE Main "New"
                RETURNING obj-main.
 
@@ -66,20 +97,105 @@
       *     REPITA EL MENU DE USUARIO
 
           ELSE
+           INVOKE obj-accounts "GetIdDebitcard" using LsNumaccounts
+                                           returning NumeroTarjetaCuenta
+
+           MOVE NumeroTarjetaCuenta(1:10) TO NumeroTarjetaBuscar
+           INVOKE obj-debitcard "BuscarTarjeta" using
+                                               NumeroTarjetaBuscar
+                                               IDCTarjeta
+                                     returning existeTarjeta
+
+           MOVE "S" TO TarjetaHabilitada
+           IF existeTarjeta = 1 THEN
+              INVOKE obj-debitcard "GetEstado" using IDCTarjeta
+                                            returning EstadoTarjeta
+              IF EstadoTarjeta NOT = 0 THEN
+                 MOVE "N" TO TarjetaHabilitada
+              END-IF
+           END-IF
+
+           IF TarjetaNoHabilitada THEN
+              DISPLAY "La tarjeta asociada a la cuenta esta bloqueada"
+              DISPLAY "o fue reportada como perdida"
+           ELSE
+           MOVE "S" TO PINValido
+           IF existeTarjeta = 1 THEN
+              INVOKE obj-debitcard "ValidarPIN" using IDCTarjeta
+                                                     LsPINaccounts
+                                        returning PINOk
+              IF PINOk = 0 THEN
+                 MOVE "N" TO PINValido
+              END-IF
+           END-IF
+
+           IF PINInvalido THEN
+              DISPLAY "El PIN ingresado es incorrecto"
+           ELSE
+           ACCEPT  CurrentDate FROM DATE YYYYMMDD
+           INVOKE obj-transacition "TotalRetirosDelDia" using
+                                               LsNumaccounts
+                                               CurrentDate
+                                     returning TotalRetiradoHoy
+
+           MOVE "S" TO LimiteDiarioOk
+           IF TotalRetiradoHoy + LSMontoRetiro > LimiteRetiroDiario THEN
+              MOVE "N" TO LimiteDiarioOk
+           END-IF
+
+           IF LimiteDiarioExcedido THEN
+              DISPLAY "Se supero el limite diario de retiro"
+           ELSE
+           INVOKE obj-accounts "GetLimitesCuenta" using LsNumaccounts
+                                               TipoCuentaActual
+                                               LimiteSobregiroActual
+                                               MontoMinimoActual
+                                               FechaVencimientoActual
+
+           MOVE "S" TO PlazoFijoOk
+           IF CuentaPlazoFijo AND CurrentDate < FechaVencimientoActual
+              MOVE "N" TO PlazoFijoOk
+           END-IF
+
+           IF PlazoFijoVigente THEN
+              DISPLAY "La cuenta es un plazo fijo que aun no vence"
+              DISPLAY "no se permiten retiros antes del vencimiento"
+           ELSE
            MOVE Montoactual TO montoactualnumer
            COMPUTE montoactualnumer = montoactualnumer -  LSMontoRetiro
+
+           MOVE "S" TO FondosSuficientes
+           IF CuentaCorriente THEN
+              IF montoactualnumer < (0 - LimiteSobregiroActual) THEN
+                 MOVE "N" TO FondosSuficientes
+              END-IF
+           ELSE
+              IF montoactualnumer < MontoMinimoActual THEN
+                 MOVE "N" TO FondosSuficientes
+              END-IF
+           END-IF
+
+           IF SinFondos THEN
+              DISPLAY "Fondos insuficientes para el retiro"
+           ELSE
            INVOKE obj-accounts "SetMonto" using
                                        montoactualnumer LsNumaccounts
       *REGISTRAR UNA TRANSACION
-           ACCEPT  CurrentDate FROM DATE YYYYMMDD
            ACCEPT  CurrentTime FROM TIME
+      *TIPO 1 = RETIRO
            INVOKE obj-transacition "CrearTransancion"
                                            using CurrentDate CurrentTime
-                                               "Retiro"
+                                               1
                                                LsNumaccounts
-                                               montoactualnumer
+                                               LSMontoRetiro
 
+       MOVE 1 TO RetiroOk
        DISPLAY "La transaccion se registro correctamente"
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
            END-IF.
        End Method registrarRetiro.
       *>----------------------------------------------
