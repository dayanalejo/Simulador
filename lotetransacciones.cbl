@@ -0,0 +1,166 @@
+      $set PreserveCase
+
+      *>-----------------------------------------------------------
+      *> Class description
+      *>-----------------------------------------------------------
+       class-id. LoteTransacciones as "lotetransacciones"
+                 inherits from base.
+
+       object section.
+       class-control.
+           retiro              is class "retiro"
+           transferencia       is class "transferencia"
+           lotetransacciones   is class "lotetransacciones".
+
+       working-storage section.
+
+       object.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LoteTransacciones ASSIGN TO "lote_transacciones.dat"
+           organization is line sequential.
+
+           SELECT LoteCheckpoint ASSIGN TO "lote_checkpoint.dat"
+           organization is indexed
+           access is dynamic
+           record key is LoteID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LoteTransacciones.
+       01 lote-file.
+      *TIPOOP: 1=RETIRO, 2=TRANSFERENCIA
+           05  LoteTipoOp         PIC 9.
+           05  LoteCuentaOrigen   PIC X(9).
+           05  LoteCuentaDestino  PIC X(9).
+           05  LoteMonto          PIC 9(10).
+           05  LotePIN            PIC 9(4).
+
+       FD LoteCheckpoint.
+       01 lote-checkpoint-file.
+      *IDENTIFICA LA CORRIDA DE LOTE CUYO AVANCE SE ESTA REGISTRANDO
+           05  LoteID             PIC X(20).
+           05  LoteUltimoProcesado PIC 9(6).
+
+       Method-ID. ProcesarLote.
+      *>----------------------------------------------
+      *LEE EL ARCHIVO DE INSTRUCCIONES DE LOTE, LINEA POR LINEA, Y
+      *PROCESA CADA RETIRO O TRANSFERENCIA INVOCANDO LAS MISMAS
+      *CLASES QUE USA EL MENU DE USUARIO. EL AVANCE SE DEJA EN UN
+      *CHECKPOINT PARA QUE, SI LA CORRIDA SE INTERRUMPE, UNA NUEVA
+      *EJECUCION REANUDE DESPUES DEL ULTIMO REGISTRO YA PROCESADO
+      *EN LUGAR DE VOLVER A APLICARLO
+       Data Division.
+        Local-Storage Section.
+           77  HayMas          PIC X VALUE "S".
+               88  NoHayMas    VALUE "N".
+           77  NumeroRegistro  PIC 9(6) VALUE 0.
+           77  UltimoProcesado PIC 9(6) VALUE 0.
+           77  IdLoteActual    PIC X(20) VALUE "LOTE_DIARIO".
+           77  OperacionOk     PIC 9.
+           01  obj-retiro          object reference.
+           01  obj-transferencia   object reference.
+
+        Linkage Section.
+           77  TotalProcesados PIC 9(6).
+           77  LSTotalExitosos PIC 9(6).
+           77  LSTotalFallidos PIC 9(6).
+
+       Procedure Division using  LSTotalExitosos
+                                 LSTotalFallidos
+                                 returning TotalProcesados.
+
+             MOVE 0 TO TotalProcesados
+             MOVE 0 TO LSTotalExitosos
+             MOVE 0 TO LSTotalFallidos
+             MOVE 0 TO NumeroRegistro
+             MOVE 0 TO UltimoProcesado
+
+      *RECUPERAR EL CHECKPOINT DE UNA CORRIDA ANTERIOR, SI EXISTE
+             OPEN INPUT LoteCheckpoint
+               MOVE IdLoteActual TO LoteID
+               READ LoteCheckpoint
+                 KEY IS LoteID
+                 INVALID KEY
+                   CONTINUE
+                 NOT INVALID KEY
+                   MOVE LoteUltimoProcesado TO UltimoProcesado
+               END-READ
+             CLOSE LoteCheckpoint
+
+             IF UltimoProcesado > 0 THEN
+                DISPLAY "Reanudando lote desde el registro "
+                        UltimoProcesado
+             END-IF
+
+             MOVE "S" TO HayMas
+             OPEN INPUT LoteTransacciones
+             PERFORM ProcesarSiguienteRegistro UNTIL NoHayMas
+             CLOSE LoteTransacciones.
+
+       ProcesarSiguienteRegistro.
+             READ LoteTransacciones
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 ADD 1 TO NumeroRegistro
+                 IF NumeroRegistro > UltimoProcesado THEN
+                    DISPLAY "Procesando registro de lote "
+                            NumeroRegistro
+                    MOVE 0 TO OperacionOk
+                    EVALUATE LoteTipoOp
+                      WHEN 1
+                        INVOKE retiro "New" RETURNING obj-retiro
+                        INVOKE obj-retiro "registrarRetiro"
+                                                using LoteMonto
+                                                    LoteCuentaOrigen
+                                                    LotePIN
+                                          returning OperacionOk
+                      WHEN 2
+                        INVOKE transferencia "New"
+                                          RETURNING obj-transferencia
+                        INVOKE obj-transferencia
+                                             "registrarTranferencia"
+                                                using LoteMonto
+                                                    LoteCuentaOrigen
+                                                    LoteCuentaDestino
+                                                    LotePIN
+                                          returning OperacionOk
+                      WHEN OTHER
+                        DISPLAY "Tipo de operacion desconocido en "
+                                "el registro " NumeroRegistro
+                    END-EVALUATE
+                    ADD 1 TO TotalProcesados
+                    IF OperacionOk = 1 THEN
+                       ADD 1 TO LSTotalExitosos
+                    ELSE
+                       ADD 1 TO LSTotalFallidos
+                       DISPLAY "Registro " NumeroRegistro
+                               " fue rechazado, no se aplico"
+                    END-IF
+                    PERFORM ActualizarCheckpoint
+                 ELSE
+                    DISPLAY "Registro " NumeroRegistro
+                            " ya procesado, se omite"
+                 END-IF
+             END-READ.
+
+       ActualizarCheckpoint.
+             OPEN I-O LoteCheckpoint
+               MOVE IdLoteActual TO LoteID
+               READ LoteCheckpoint
+                 KEY IS LoteID
+                 INVALID KEY
+                   MOVE NumeroRegistro TO LoteUltimoProcesado
+                   WRITE lote-checkpoint-file
+                 NOT INVALID KEY
+                   MOVE NumeroRegistro TO LoteUltimoProcesado
+                   REWRITE lote-checkpoint-file
+               END-READ
+             CLOSE LoteCheckpoint.
+
+       End Method ProcesarLote.
+      *>----------------------------------------------
+
+       end object.
+       end class LoteTransacciones.
