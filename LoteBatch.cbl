@@ -0,0 +1,32 @@
+       identification division.
+       program-id. LoteBatch.
+
+       object section.
+       class-control.
+           lotetransacciones is class "lotetransacciones".
+
+           data division.
+           working-storage section.
+           77  TotalProcesados   PIC 9(6).
+           77  TotalExitosos     PIC 9(6).
+           77  TotalFallidos     PIC 9(6).
+           01  obj-lotetransacciones  object reference.
+
+           procedure division.
+
+            INVOKE lotetransacciones "New"
+            RETURNING obj-lotetransacciones.
+
+            INVOKE obj-lotetransacciones "ProcesarLote"
+                                 using TotalExitosos
+                                       TotalFallidos
+                                 returning TotalProcesados.
+
+            DISPLAY "===================================="
+            DISPLAY "Reporte de corrida de lote"
+            DISPLAY "===================================="
+            DISPLAY "Registros de lote procesados: " TotalProcesados.
+            DISPLAY "Registros aplicados (exito) : " TotalExitosos.
+            DISPLAY "Registros rechazados        : " TotalFallidos.
+
+           stop run.
