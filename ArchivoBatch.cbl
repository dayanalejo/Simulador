@@ -0,0 +1,23 @@
+       identification division.
+       program-id. ArchivoBatch.
+
+       object section.
+       class-control.
+           transacition is class "transacition".
+
+           data division.
+           working-storage section.
+           77  TotalArchivadas   PIC 9(4).
+           01  obj-transacition  object reference.
+
+           procedure division.
+
+            INVOKE transacition "New"
+            RETURNING obj-transacition.
+
+            INVOKE obj-transacition "ArchivarTransacciones"
+                                  returning TotalArchivadas.
+
+            DISPLAY "Transacciones archivadas: " TotalArchivadas.
+
+           stop run.
