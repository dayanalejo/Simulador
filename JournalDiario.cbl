@@ -0,0 +1,47 @@
+       identification division.
+       program-id. JournalDiario.
+
+       object section.
+       class-control.
+           transacition is class "transacition".
+
+           data division.
+           working-storage section.
+           77  FechaConsulta     PIC X(8).
+           77  TotalMovs         PIC 9(4).
+           77  TotalRetiros      PIC 9(10).
+           77  TotalDepositos    PIC 9(10).
+           77  TotalTransfer     PIC 9(10).
+           77  TotalIntereses    PIC 9(10).
+           01  obj-transacition  object reference.
+
+           procedure division.
+
+            INVOKE transacition "New"
+            RETURNING obj-transacition.
+
+            DISPLAY "Ingrese la fecha del journal (YYYYMMDD)"
+            ACCEPT   FechaConsulta.
+
+            DISPLAY "===================================="
+            DISPLAY "Journal de transacciones - " FechaConsulta
+            DISPLAY "===================================="
+            DISPLAY "(en orden de numero de cuenta)"
+            DISPLAY "IDT hora cuenta tipo monto:"
+
+            INVOKE obj-transacition "ListarMovimientosPorFecha"
+                                        using FechaConsulta
+                                              TotalRetiros
+                                              TotalDepositos
+                                              TotalTransfer
+                                              TotalIntereses
+                                  returning TotalMovs.
+
+            DISPLAY "------------------------------------"
+            DISPLAY "Total de movimientos   : " TotalMovs
+            DISPLAY "Total retiros          : " TotalRetiros
+            DISPLAY "Total depositos        : " TotalDepositos
+            DISPLAY "Total transferencias   : " TotalTransfer
+            DISPLAY "Total intereses        : " TotalIntereses.
+
+           stop run.
