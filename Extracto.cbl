@@ -0,0 +1,50 @@
+       identification division.
+       program-id. Extracto.
+
+       object section.
+       class-control.
+           accounts     is class "accounts"
+           transacition is class "transacition".
+
+           data division.
+           working-storage section.
+           77  Numaccounts       PIC X(9).
+           77  existeCuenta      PIC 9.
+           77  MontoActual       PIC S9(10).
+           77  TotalMovs         PIC 9(4).
+           01  obj-accounts      object reference.
+           01  obj-transacition  object reference.
+
+           procedure division.
+
+            INVOKE accounts "New"
+            RETURNING obj-accounts.
+            INVOKE transacition "New"
+            RETURNING obj-transacition.
+
+            DISPLAY "Ingrese el numero de cuenta para el extracto"
+            ACCEPT   Numaccounts.
+
+            INVOKE obj-accounts "BuscarCuenta" using Numaccounts
+                                          returning existeCuenta.
+
+            IF existeCuenta = 0 THEN
+               DISPLAY "La cuenta no existe"
+            ELSE
+               DISPLAY "===================================="
+               DISPLAY "Extracto de cuenta " Numaccounts
+               DISPLAY "===================================="
+               DISPLAY "Movimientos (fecha tipo monto):"
+
+               INVOKE obj-transacition "ListarMovimientos"
+                                           using Numaccounts
+                                     returning TotalMovs.
+
+               INVOKE obj-accounts "GetMonto" using Numaccounts
+                                          returning MontoActual.
+
+               DISPLAY "------------------------------------"
+               DISPLAY "Saldo disponible actual: " MontoActual
+            END-IF.
+
+           stop run.
