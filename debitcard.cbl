@@ -28,37 +28,317 @@
            05  Numero     PIC X(10).
            05  IDbank     PIC 9.
            05  PIN        PIC 9(4).
+           05  Estado     PIC 9.
+               88  TarjetaActiva      VALUE 0.
+               88  TarjetaBloqueada   VALUE 1.
+               88  TarjetaPerdida     VALUE 2.
+           05  IntentosFallidos  PIC 9.
 
 
 
+       Method-ID. HashPIN.
+      *>----------------------------------------------
+      *CODIFICA EL PIN PARA QUE NUNCA SE GUARDE EN TEXTO PLANO
+       Data Division.
+        Local-Storage Section.
+           77  Temp        PIC 9(8).
+           77  Cociente    PIC 9(4).
+
+        Linkage Section.
+           77  LSPIN       PIC 9(4).
+           77  LSHash      PIC 9(4).
+
+       Procedure Division using  LSPIN
+                                 returning LSHash.
+
+          COMPUTE Temp = (LSPIN * 7919) + 104729
+          DIVIDE Temp BY 10000 GIVING Cociente REMAINDER LSHash.
+
+       End Method HashPIN.
+      *>----------------------------------------------
+
        Method-ID. GetPIN.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC       PIC 9.
+           77  LSPIN       PIC 9(4).
+
+       Procedure Division using  LSIDC
+                                 returning LSPIN.
+
+          OPEN INPUT debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+                MOVE 0 TO LSPIN
+              NOT INVALID KEY
+                MOVE PIN TO LSPIN
+            END-READ
+            CLOSE debitcard.
+
        End Method GetPIN.
       *>----------------------------------------------
 
        Method-ID. SetPIN.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC        PIC 9.
+           77  LSPIN        PIC 9(4).
+           77  SetPINOk     PIC 9.
+
+       Procedure Division using  LSIDC  LSPIN
+                                 returning SetPINOk.
+
+          MOVE 0 TO SetPINOk
+          OPEN I-O debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+              NOT INVALID KEY
+                INVOKE "HashPIN" using LSPIN returning PIN
+                REWRITE debitcard-file
+                END-REWRITE
+                MOVE 1 TO SetPINOk
+            END-READ
+            CLOSE debitcard.
+
        End Method SetPIN.
       *>----------------------------------------------
 
        Method-ID. GetNumero.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC       PIC 9.
+           77  LSNumero    PIC X(10).
+
+       Procedure Division using  LSIDC
+                                 returning LSNumero.
+
+          OPEN INPUT debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+                MOVE SPACES TO LSNumero
+              NOT INVALID KEY
+                MOVE Numero TO LSNumero
+            END-READ
+            CLOSE debitcard.
+
        End Method GetNumero.
       *>----------------------------------------------
 
        Method-ID. SetNumero.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC        PIC 9.
+           77  LSNumero     PIC X(10).
+           77  SetNumeroOk  PIC 9.
+
+       Procedure Division using  LSIDC  LSNumero
+                                 returning SetNumeroOk.
+
+          MOVE 0 TO SetNumeroOk
+          OPEN I-O debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+              NOT INVALID KEY
+                MOVE LSNumero TO Numero
+                REWRITE debitcard-file
+                END-REWRITE
+                MOVE 1 TO SetNumeroOk
+            END-READ
+            CLOSE debitcard.
+
        End Method SetNumero.
       *>----------------------------------------------
 
        Method-ID. BuscarTarjeta.
       *>----------------------------------------------
+       Data Division.
+        Local-Storage Section.
+           77  HayMas          PIC X VALUE "S".
+               88  NoHayMas    VALUE "N".
+
+        Linkage Section.
+           77  LSNumero        PIC X(10).
+           77  LSIDC           PIC 9.
+           77  existeTarjeta   PIC 9.
+
+       Procedure Division using  LSNumero
+                                 LSIDC
+                                 returning existeTarjeta.
+
+             MOVE 0   TO existeTarjeta
+             MOVE 0   TO LSIDC
+             MOVE "S" TO HayMas
+             OPEN INPUT debitcard
+             PERFORM BuscarTarjetaPorNumero UNTIL NoHayMas
+             CLOSE debitcard.
+
+       BuscarTarjetaPorNumero.
+             READ debitcard NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF Numero = LSNumero THEN
+                    MOVE IDC TO LSIDC
+                    MOVE 1   TO existeTarjeta
+                    MOVE "N" TO HayMas
+                 END-IF
+             END-READ.
+
        End Method BuscarTarjeta.
       *>----------------------------------------------
 
+       Method-ID. GetEstado.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC       PIC 9.
+           77  LSEstado    PIC 9.
+
+       Procedure Division using  LSIDC
+                                 returning LSEstado.
+
+          OPEN INPUT debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+                MOVE 1 TO LSEstado
+              NOT INVALID KEY
+                MOVE Estado TO LSEstado
+            END-READ
+            CLOSE debitcard.
+
+       End Method GetEstado.
+      *>----------------------------------------------
+
+       Method-ID. GetIDbank.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC       PIC 9.
+           77  LSIDbank    PIC 9.
+
+       Procedure Division using  LSIDC
+                                 returning LSIDbank.
+
+          OPEN INPUT debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+                MOVE 0 TO LSIDbank
+              NOT INVALID KEY
+                MOVE IDbank TO LSIDbank
+            END-READ
+            CLOSE debitcard.
+
+       End Method GetIDbank.
+      *>----------------------------------------------
+
+       Method-ID. SetEstado.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSIDC         PIC 9.
+           77  LSEstado      PIC 9.
+           77  SetEstadoOk   PIC 9.
+
+       Procedure Division using  LSIDC  LSEstado
+                                 returning SetEstadoOk.
+
+          MOVE 0 TO SetEstadoOk
+          OPEN I-O debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+              NOT INVALID KEY
+                MOVE LSEstado TO Estado
+                REWRITE debitcard-file
+                END-REWRITE
+                MOVE 1 TO SetEstadoOk
+            END-READ
+            CLOSE debitcard.
+
+       End Method SetEstado.
+      *>----------------------------------------------
+
+       Method-ID. ValidarPIN.
+      *>----------------------------------------------
+      *VALIDA EL PIN Y BLOQUEA LA TARJETA LUEGO DE 3 INTENTOS SEGUIDOS
+       Data Division.
+        Local-Storage Section.
+           77  PINHashCalculado  PIC 9(4).
+
+        Linkage Section.
+           77  LSIDC       PIC 9.
+           77  LSPIN       PIC 9(4).
+           77  PINOk       PIC 9.
+
+       Procedure Division using  LSIDC  LSPIN
+                                 returning PINOk.
+
+          MOVE 0 TO PINOk
+          INVOKE "HashPIN" using LSPIN returning PINHashCalculado
+          OPEN I-O debitcard
+            MOVE LSIDC TO IDC
+            READ debitcard
+              KEY IS IDC
+              INVALID KEY
+                DISPLAY "La tarjeta no existe"
+              NOT INVALID KEY
+                IF NOT TarjetaActiva THEN
+                   DISPLAY "La tarjeta esta bloqueada o perdida"
+                ELSE
+                   IF PIN = PINHashCalculado THEN
+                      MOVE 0 TO IntentosFallidos
+                      MOVE 1 TO PINOk
+                      REWRITE debitcard-file
+                      END-REWRITE
+                   ELSE
+                      ADD 1 TO IntentosFallidos
+                      IF IntentosFallidos >= 3 THEN
+                         MOVE 1 TO Estado
+                         DISPLAY "Tarjeta bloqueada por intentos"
+                         DISPLAY "fallidos de PIN"
+                      END-IF
+                      REWRITE debitcard-file
+                      END-REWRITE
+                   END-IF
+                END-IF
+            END-READ
+            CLOSE debitcard.
+
+       End Method ValidarPIN.
+      *>----------------------------------------------
+
        Method-ID. GuardarTarjeta.
       *>----------------------------------------------
        Data Division.
+        Local-Storage Section.
+           77  HayMas      PIC X VALUE "S".
+               88  NoHayMas   VALUE "N".
+           77  MaxIDC      PIC 9 VALUE 0.
+
         Linkage Section.
            77  LSIDC       PIC 9.
            77  LSNumero    PIC X(15).
@@ -68,16 +348,34 @@
        Procedure Division using  LSNumero  LSPin  LSIDbank
                                  returning LSIDC.
 
+      *BUSCAR EL MAYOR IDC YA ASIGNADO PARA GENERAR EL SIGUIENTE
+             MOVE "S" TO HayMas
+             OPEN INPUT debitcard
+             PERFORM BuscarMaxIDC UNTIL NoHayMas
+             CLOSE debitcard.
+
+             COMPUTE LSIDC = MaxIDC + 1
+
              Open I-O debitcard
-             MOVE 1           TO LSIDC
              MOVE LSIDC       TO IDC
              MOVE LSNumero    TO Numero
-             MOVE LSPin       TO PIN
+             INVOKE "HashPIN" using LSPin returning PIN
              MOVE LSIDbank    TO IDbank
+             MOVE 0           TO Estado
+             MOVE 0           TO IntentosFallidos
              WRITE   debitcard-file
              END-WRITE .
              CLOSE debitcard.
 
+       BuscarMaxIDC.
+             READ debitcard NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF IDC > MaxIDC THEN
+                    MOVE IDC TO MaxIDC
+                 END-IF
+             END-READ.
 
        End Method GuardarTarjeta.
       *>----------------------------------------------
