@@ -8,12 +8,53 @@
 
        object section.
        class-control.
-           accounts  is class "accounts"
-           customer  is class "customer"
-           debitcard is class "debitcard".
+           accounts     is class "accounts"
+           customer     is class "customer"
+           debitcard    is class "debitcard"
+           bank         is class "bank"
+           transacition is class "transacition"
+           auditoria    is class "auditoria".
+
+       working-storage section.
+
+       object.
+       object-storage section.
+       77  OperadorId        PIC 9(9).
 
        procedure division.
 
+       Method-ID. ValidarLogin.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+      *> credenciales del administrador del sistema
+         77  AdminId           PIC 9(9) VALUE 1.
+         77  AdminPassword     PIC X(10) VALUE "ADMIN123".
+         77  IdIngresado       PIC 9(9).
+         77  PasswordIngresado PIC X(10).
+
+       Linkage Section.
+         77  LoginOk          PIC 9.
+
+       Procedure Division returning LoginOk.
+
+       MOVE 0 TO LoginOk
+       DISPLAY "Ingrese el ID de Administrador"
+       ACCEPT   IdIngresado
+       DISPLAY "Ingrese la contrasena"
+       ACCEPT   PasswordIngresado
+
+       IF IdIngresado = AdminId
+          AND PasswordIngresado = AdminPassword THEN
+          MOVE IdIngresado TO OperadorId
+          MOVE 1 TO LoginOk
+       ELSE
+          DISPLAY "ID o contrasena incorrectos"
+       END-IF.
+
+       End Method ValidarLogin.
+      *>----------------------------------------------
+
        Method-ID. ConsultarDatosParaCrearCuenta.
        Data Division.
        Local-Storage Section.
@@ -38,6 +79,7 @@
         77  IDbank            PIC 9.
         77  Mensaje           PIC X(15).
        01  obj-Debitcard   object reference.
+       01  obj-auditoria   object reference.
 
        Linkage Section.
         77  NumeroTarjeta  PIC X(15).
@@ -52,17 +94,28 @@
        ACCEPT  PINDebitcard
       *----------------------
       *ID DEL BANCO
-       MOVE 1 TO IDbank
+       INVOKE "SeleccionarBanco" returning IDbank
       *----------------------
-       INVOKE debitcard "New"
-               RETURNING obj-Debitcard.
 
-       INVOKE obj-Debitcard "GuardarTarjeta" using  NumeroTarjeta
-                                                    PINDebitcard
-                                                    IDbank
-                                                    returning
-                                                    Mensaje
-       DISPLAY Mensaje
+       IF IDbank = 0 THEN
+          DISPLAY "No fue posible asignar un banco a la tarjeta"
+       ELSE
+          INVOKE debitcard "New"
+                  RETURNING obj-Debitcard.
+
+          INVOKE obj-Debitcard "GuardarTarjeta" using  NumeroTarjeta
+                                                       PINDebitcard
+                                                       IDbank
+                                                       returning
+                                                       Mensaje
+
+          INVOKE auditoria "New"
+                  RETURNING obj-auditoria.
+          INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                               "CREACION DE TARJETA"
+
+          DISPLAY Mensaje
+       END-IF.
 
        End Method CrearTarjeta.
       *>----------------------------------------------
@@ -73,6 +126,8 @@
         77  dirreccionUsuario PIC X(20).
         01  obj-customer      object reference.
         77  existe            PIC 9.
+        77  corregir          PIC 9.
+        77  ActualizarOk      PIC 9.
 
        Linkage Section.
         77  Lsidentificacion PIC 9(9).
@@ -88,6 +143,24 @@
 
          IF  existe =1 THEN
           DISPLAY "El usuario ya esta registrado"
+          DISPLAY "Desea corregir sus datos (1=Si, 0=No)"
+          ACCEPT  corregir
+          IF corregir = 1 THEN
+             DISPLAY  "Ingresar Nuevo Nombre del Cliente"
+             ACCEPT   nombreUsuario
+             DISPLAY  "Ingresar Nueva Dirreccion del Cliente"
+             ACCEPT   dirreccionUsuario
+             INVOKE obj-customer "ActualizarCustomer" using
+                                                      Lsidentificacion
+                                                      nombreUsuario
+                                                      dirreccionUsuario
+                                                returning ActualizarOk
+             IF ActualizarOk = 1 THEN
+                DISPLAY "Los datos del cliente fueron actualizados"
+             ELSE
+                DISPLAY "No se pudo actualizar el cliente"
+             END-IF
+          END-IF
          ELSE
 
            DISPLAY  "Ingrese Datos del Usuario"
@@ -108,12 +181,21 @@
        Data Division.
        Local-Storage Section.
          77  IDA               PIC 9.
-         77  Montoinicial      PIC 9(9).
+         77  Montoinicial      PIC S9(9).
          77  NumAccount        PIC 9(9).
+         77  existeCuenta      PIC 9.
+         77  LimiteSobregiro   PIC 9(10) VALUE ZERO.
+         77  MontoMinimo       PIC 9(10) VALUE ZERO.
          01  TipodeCueta       PIC 9.
              88  Ahorro        VALUE ZERO.
              88  Corriente     VALUE 1.
+             88  PlazoFijo     VALUE 2.
+         77  FechaVencimiento  PIC X(8) VALUE SPACES.
+         77  IdCustomer2       PIC 9(9) VALUE ZERO.
+         77  existeCustomer2   PIC 9.
        01  obj-accounts   object reference.
+       01  obj-auditoria  object reference.
+       01  obj-customer2  object reference.
 
        Linkage Section.
            77  IdCustomer        PIC 9(9).
@@ -121,33 +203,605 @@
 
        Procedure Division using  IdCustomer IdDebitcard.
 
+       INVOKE accounts "New"
+               RETURNING obj-accounts
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria
+
        DISPLAY "Ingrese Los Datos De La Cuenta"
        DISPLAY "Ingrese Numero de la cuenta"
        ACCEPT   NumAccount
-       DISPLAY  "Ingresar TipodeCueta"
-       ACCEPT   TipodeCueta
-       DISPLAY "Monto inicial de la cuenta"
-       ACCEPT   Montoinicial
 
-       INVOKE accounts "New"
-               RETURNING obj-accounts
+       INVOKE obj-accounts "BuscarCuenta" using NumAccount
+                                         returning existeCuenta
+
+       IF existeCuenta = 1 THEN
+          DISPLAY "Ese numero de cuenta ya esta en uso"
+       ELSE
+          DISPLAY  "Ingresar TipodeCueta (0=Ahorro, 1=Corriente, "
+                   "2=Plazo Fijo)"
+          ACCEPT   TipodeCueta
+          DISPLAY "Monto inicial de la cuenta"
+          ACCEPT   Montoinicial
+
+          MOVE ZERO   TO LimiteSobregiro
+          MOVE ZERO   TO MontoMinimo
+          MOVE SPACES TO FechaVencimiento
+          EVALUATE TRUE
+             WHEN Corriente
+                DISPLAY "Ingrese el limite de sobregiro de la cuenta"
+                ACCEPT   LimiteSobregiro
+             WHEN PlazoFijo
+                DISPLAY "Ingrese la fecha de vencimiento del"
+                DISPLAY "plazo fijo (YYYYMMDD)"
+                ACCEPT   FechaVencimiento
+             WHEN OTHER
+                DISPLAY "Ingrese el saldo minimo de la cuenta"
+                ACCEPT   MontoMinimo
+          END-EVALUATE
+
+          MOVE ZERO TO IdCustomer2
+          DISPLAY "Es una cuenta conjunta? Ingrese la"
+          DISPLAY "identificacion del segundo titular (0=No)"
+          ACCEPT   IdCustomer2
+          IF IdCustomer2 NOT = ZERO THEN
+             INVOKE customer "New"
+                     RETURNING obj-customer2
+             INVOKE obj-customer2 "BuscarCustomer" using IdCustomer2
+                                               returning existeCustomer2
+             IF existeCustomer2 = 0 THEN
+                DISPLAY "El segundo titular no esta registrado"
+                DISPLAY "La cuenta se creara con un unico titular"
+                MOVE ZERO TO IdCustomer2
+             END-IF
+          END-IF
+
+          INVOKE obj-accounts "GuardarCuenta" using  NumAccount
+                                                     IdCustomer
+                                                     IdCustomer2
+                                                     IdDebitcard
+                                                     TipodeCueta
+                                                     Montoinicial
+                                                     LimiteSobregiro
+                                                     MontoMinimo
+                                                     FechaVencimiento
+
+          INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                               "CREACION DE CUENTA"
+
+          DISPLAY "La Cuenta fue Creada"
+       END-IF.
 
-       INVOKE obj-accounts "GuardarCuenta" using  NumAccount
-                                                  IdCustomer
-                                                  IdDebitcard
-                                                  TipodeCueta
-                                                  Montoinicial
 
-       DISPLAY "La Cuenta fue Creada"
+       End Method CrearNuevaCuenta.
 
 
-       End Method CrearNuevaCuenta.
+       Method-ID. CrearBanco.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  codigoBanco       PIC X(9).
+         77  nombreBanco       PIC X(15).
+         77  dirreccionBanco   PIC X(20).
+         77  IDBanco           PIC 9.
+       01  obj-bank   object reference.
+       01  obj-auditoria   object reference.
+
+       Procedure Division.
+
+       INVOKE bank "New"
+               RETURNING obj-bank.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese los datos del Nuevo Banco"
+       DISPLAY "Codigo del Banco"
+       ACCEPT   codigoBanco
+       DISPLAY "Nombre del Banco"
+       ACCEPT   nombreBanco
+       DISPLAY "Direccion del Banco"
+       ACCEPT   dirreccionBanco
+
+       INVOKE obj-bank "GuardarBanco" using codigoBanco
+                                            nombreBanco
+                                            dirreccionBanco
+                                  returning IDBanco
+
+       INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                            "CREACION DE BANCO"
+
+       DISPLAY "Banco creado con el ID " IDBanco.
+
+       End Method CrearBanco.
+      *>----------------------------------------------
+
+       Method-ID. ActualizarBanco.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  TotalBancos       PIC 9(4).
+         77  IDBanco           PIC 9.
+         77  codigoBanco       PIC X(9).
+         77  nombreBanco       PIC X(15).
+         77  dirreccionBanco   PIC X(20).
+         77  ActualizarOk      PIC 9.
+       01  obj-bank   object reference.
+       01  obj-auditoria   object reference.
+
+       Procedure Division.
+
+       INVOKE bank "New"
+               RETURNING obj-bank.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Bancos disponibles:"
+       INVOKE obj-bank "ListarBancos" returning TotalBancos
+
+       DISPLAY "Ingrese el ID del Banco a Actualizar"
+       ACCEPT   IDBanco
+       DISPLAY "Nuevo Codigo del Banco"
+       ACCEPT   codigoBanco
+       DISPLAY "Nuevo Nombre del Banco"
+       ACCEPT   nombreBanco
+       DISPLAY "Nueva Direccion del Banco"
+       ACCEPT   dirreccionBanco
+
+       INVOKE obj-bank "ActualizarBanco" using IDBanco
+                                               codigoBanco
+                                               nombreBanco
+                                               dirreccionBanco
+                                     returning ActualizarOk
+
+       IF ActualizarOk = 1 THEN
+          INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                               "ACTUALIZACION DE BANCO"
+          DISPLAY "El banco fue actualizado"
+       ELSE
+          DISPLAY "No se pudo actualizar el banco"
+       END-IF.
+
+       End Method ActualizarBanco.
+      *>----------------------------------------------
+
+       Method-ID. EliminarBanco.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  TotalBancos       PIC 9(4).
+         77  IDBanco           PIC 9.
+         77  EliminarOk        PIC 9.
+       01  obj-bank   object reference.
+       01  obj-auditoria   object reference.
+
+       Procedure Division.
+
+       INVOKE bank "New"
+               RETURNING obj-bank.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Bancos disponibles:"
+       INVOKE obj-bank "ListarBancos" returning TotalBancos
+
+       DISPLAY "Ingrese el ID del Banco a Eliminar"
+       ACCEPT   IDBanco
 
+       INVOKE obj-bank "EliminarBanco" using IDBanco
+                                   returning EliminarOk
+
+       IF EliminarOk = 1 THEN
+          INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                               "ELIMINACION DE BANCO"
+          DISPLAY "El banco fue eliminado"
+       ELSE
+          DISPLAY "No se pudo eliminar el banco"
+       END-IF.
+
+       End Method EliminarBanco.
+      *>----------------------------------------------
 
        Method-ID. SeleccionarBanco.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  TotalBancos       PIC 9(4).
+         77  existeBanco       PIC 9.
+       01  obj-bank   object reference.
+
+       Linkage Section.
+        77  IDbankSeleccionado PIC 9.
+
+       Procedure Division returning IDbankSeleccionado.
+
+       INVOKE bank "New"
+               RETURNING obj-bank.
+
+       DISPLAY "Bancos disponibles:"
+       INVOKE obj-bank "ListarBancos" returning TotalBancos
+
+       IF TotalBancos = 0 THEN
+          DISPLAY "No hay bancos registrados"
+          MOVE 0 TO IDbankSeleccionado
+       ELSE
+          DISPLAY "Ingrese el ID del banco"
+          ACCEPT   IDbankSeleccionado
+
+          INVOKE obj-bank "BuscarBanco" using IDbankSeleccionado
+                                      returning existeBanco
+          IF existeBanco = 0 THEN
+             DISPLAY "El banco ingresado no existe"
+             MOVE 0 TO IDbankSeleccionado
+          END-IF
+       END-IF.
 
        End Method SeleccionarBanco.
       *>----------------------------------------------
 
+       Method-ID. ActualizarCuenta.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  NumAccount        PIC X(9).
+         77  Montonuevo        PIC S9(9).
+         77  existeCuenta      PIC 9.
+         77  ActualizarOk      PIC 9.
+         77  LimiteSobregiro   PIC 9(10) VALUE ZERO.
+         77  MontoMinimo       PIC 9(10) VALUE ZERO.
+         01  TipodeCueta       PIC 9.
+             88  Ahorro        VALUE ZERO.
+             88  Corriente     VALUE 1.
+             88  PlazoFijo     VALUE 2.
+         77  FechaVencimiento  PIC X(8) VALUE SPACES.
+       01  obj-accounts   object reference.
+       01  obj-auditoria  object reference.
+
+       Procedure Division.
+
+       INVOKE accounts "New"
+               RETURNING obj-accounts.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese el Numero de Cuenta a Actualizar"
+       ACCEPT   NumAccount
+
+       INVOKE obj-accounts "BuscarCuenta" using NumAccount
+                                         returning existeCuenta
+
+       IF existeCuenta = 0 THEN
+          DISPLAY "La cuenta no existe"
+       ELSE
+          DISPLAY "Ingrese el nuevo Monto disponible"
+          ACCEPT   Montonuevo
+          DISPLAY "Ingrese el nuevo TipodeCueta (0=Ahorro, "
+                  "1=Corriente, 2=Plazo Fijo)"
+          ACCEPT   TipodeCueta
+
+          MOVE ZERO   TO LimiteSobregiro
+          MOVE ZERO   TO MontoMinimo
+          MOVE SPACES TO FechaVencimiento
+          EVALUATE TRUE
+             WHEN Corriente
+                DISPLAY "Ingrese el nuevo limite de sobregiro"
+                ACCEPT   LimiteSobregiro
+             WHEN PlazoFijo
+                DISPLAY "Ingrese la nueva fecha de vencimiento"
+                DISPLAY "del plazo fijo (YYYYMMDD)"
+                ACCEPT   FechaVencimiento
+             WHEN OTHER
+                DISPLAY "Ingrese el nuevo saldo minimo"
+                ACCEPT   MontoMinimo
+          END-EVALUATE
+
+          INVOKE obj-accounts "ActualizarCuenta" using NumAccount
+                                                        Montonuevo
+                                                        TipodeCueta
+                                                        LimiteSobregiro
+                                                        MontoMinimo
+                                                   FechaVencimiento
+                                                returning ActualizarOk
+          IF ActualizarOk = 1 THEN
+             INVOKE obj-auditoria "RegistrarAuditoria" using
+                                               OperadorId
+                                               "ACTUALIZACION DE CUENTA"
+             DISPLAY "La cuenta fue actualizada"
+          ELSE
+             DISPLAY "No se pudo actualizar la cuenta"
+          END-IF
+       END-IF.
+
+       End Method ActualizarCuenta.
+      *>----------------------------------------------
+
+       Method-ID. EliminarCuenta.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  NumAccount        PIC X(9).
+         77  existeCuenta      PIC 9.
+         77  EliminarOk        PIC 9.
+       01  obj-accounts   object reference.
+       01  obj-auditoria  object reference.
+
+       Procedure Division.
+
+       INVOKE accounts "New"
+               RETURNING obj-accounts.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese el Numero de Cuenta a Eliminar"
+       ACCEPT   NumAccount
+
+       INVOKE obj-accounts "BuscarCuenta" using NumAccount
+                                         returning existeCuenta
+
+       IF existeCuenta = 0 THEN
+          DISPLAY "La cuenta no existe"
+       ELSE
+          INVOKE obj-accounts "EliminarCuenta" using NumAccount
+                                              returning EliminarOk
+          IF EliminarOk = 1 THEN
+             INVOKE obj-auditoria "RegistrarAuditoria" using
+                                               OperadorId
+                                               "ELIMINACION DE CUENTA"
+             DISPLAY "La cuenta fue eliminada"
+          ELSE
+             DISPLAY "No se pudo eliminar la cuenta"
+          END-IF
+       END-IF.
+
+       End Method EliminarCuenta.
+      *>----------------------------------------------
+
+       Method-ID. BuscarCustomerPorNombre.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  nombreBuscado     PIC X(15).
+         77  TotalEncontrados  PIC 9(4).
+       01  obj-customer   object reference.
+
+       Procedure Division.
+
+       INVOKE customer "New"
+               RETURNING obj-customer.
+
+       DISPLAY "Ingrese el nombre (o inicio del nombre) a buscar"
+       ACCEPT   nombreBuscado
+
+       INVOKE obj-customer "BuscarCustomerPorNombre" using
+                                                       nombreBuscado
+                                             returning TotalEncontrados
+
+       IF TotalEncontrados = 0 THEN
+          DISPLAY "No se encontraron clientes con ese nombre"
+       END-IF.
+
+       End Method BuscarCustomerPorNombre.
+      *>----------------------------------------------
+
+       Method-ID. EliminarCustomer.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  identificacionBuscada   PIC 9(9).
+         77  EliminarOk              PIC 9.
+       01  obj-customer   object reference.
+       01  obj-auditoria  object reference.
+
+       Procedure Division.
+
+       INVOKE customer "New"
+               RETURNING obj-customer.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese la identificacion del cliente a eliminar"
+       ACCEPT   identificacionBuscada
+
+       INVOKE obj-customer "EliminarCustomer" using
+                                               identificacionBuscada
+                                         returning EliminarOk
+
+       IF EliminarOk = 1 THEN
+          INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                            "ELIMINACION DE CLIENTE"
+          DISPLAY "El cliente fue eliminado"
+       ELSE
+          DISPLAY "No se pudo eliminar el cliente"
+       END-IF.
+
+       End Method EliminarCustomer.
+      *>----------------------------------------------
+
+       Method-ID. ListarCuentasPorCustomer.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  identificacionBuscada   PIC 9(9).
+         77  TotalCuentas            PIC 9(4).
+       01  obj-accounts   object reference.
+
+       Procedure Division.
+
+       INVOKE accounts "New"
+               RETURNING obj-accounts.
+
+       DISPLAY "Ingrese la identificacion del cliente"
+       ACCEPT   identificacionBuscada
+
+       INVOKE obj-accounts "ListarCuentasPorCustomer" using
+                                                  identificacionBuscada
+                                             returning TotalCuentas
+
+       IF TotalCuentas = 0 THEN
+          DISPLAY "El cliente no tiene cuentas"
+       END-IF.
+
+       End Method ListarCuentasPorCustomer.
+      *>----------------------------------------------
+
+       Method-ID. ReportarTarjetaPerdida.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  NumeroTarjeta     PIC X(10).
+         77  IDCTarjeta        PIC 9.
+         77  existeTarjeta     PIC 9.
+         77  SetEstadoOk       PIC 9.
+       01  obj-Debitcard  object reference.
+       01  obj-auditoria  object reference.
+
+       Procedure Division.
+
+       INVOKE debitcard "New"
+               RETURNING obj-Debitcard.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese el Numero de la Tarjeta Perdida"
+       ACCEPT   NumeroTarjeta
+
+       INVOKE obj-Debitcard "BuscarTarjeta" using NumeroTarjeta
+                                                   IDCTarjeta
+                                         returning existeTarjeta
+
+       IF existeTarjeta = 0 THEN
+          DISPLAY "La tarjeta no existe"
+       ELSE
+          INVOKE obj-Debitcard "SetEstado" using IDCTarjeta 2
+                                          returning SetEstadoOk
+          IF SetEstadoOk = 1 THEN
+             INVOKE obj-auditoria "RegistrarAuditoria" using
+                                          OperadorId
+                                          "TARJETA REPORTADA PERDIDA"
+             DISPLAY "La tarjeta fue marcada como perdida"
+          ELSE
+             DISPLAY "No se pudo actualizar la tarjeta"
+          END-IF
+       END-IF.
+
+       End Method ReportarTarjetaPerdida.
+      *>----------------------------------------------
+
+       Method-ID. ReemplazarTarjeta.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  NumAccount        PIC X(9).
+         77  existeCuenta      PIC 9.
+         77  NuevaTarjeta      PIC X(15).
+         77  SetIdDebitcardOk  PIC 9.
+       01  obj-accounts   object reference.
+       01  obj-auditoria  object reference.
+
+       Procedure Division.
+
+       INVOKE accounts "New"
+               RETURNING obj-accounts.
+
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese el Numero de Cuenta con tarjeta extraviada"
+       ACCEPT   NumAccount
+
+       INVOKE obj-accounts "BuscarCuenta" using NumAccount
+                                         returning existeCuenta
+
+       IF existeCuenta = 0 THEN
+          DISPLAY "La cuenta no existe"
+       ELSE
+          INVOKE "CrearTarjeta" returning NuevaTarjeta
+
+          INVOKE obj-accounts "SetIdDebitcard" using NumAccount
+                                                      NuevaTarjeta
+                                          returning SetIdDebitcardOk
+          IF SetIdDebitcardOk = 1 THEN
+             INVOKE obj-auditoria "RegistrarAuditoria" using
+                                               OperadorId
+                                               "REEMPLAZO DE TARJETA"
+             DISPLAY "La tarjeta de la cuenta fue reemplazada"
+          ELSE
+             DISPLAY "No se pudo reemplazar la tarjeta"
+          END-IF
+       END-IF.
+
+       End Method ReemplazarTarjeta.
+      *>----------------------------------------------
+
+       Method-ID. AnularTransancion.
+      *>----------------------------------------------
+      *ANULA UNA TRANSACCION Y REVIERTE SU EFECTO SOBRE EL SALDO
+       Data Division.
+       Local-Storage Section.
+         77  IDTBuscado        PIC 9.
+         77  NumaccountsTrans  PIC X(9).
+         77  TipoTrans         PIC 9.
+             88  TipoTransRetiro        VALUE 1.
+             88  TipoTransDeposito      VALUE 2.
+             88  TipoTransTransferencia VALUE 3.
+             88  TipoTransInteres       VALUE 4.
+         77  ValorTrans        PIC 9(10).
+         77  AnularOk          PIC 9.
+         77  MontoActual       PIC S9(10).
+         77  MontoNuevo        PIC S9(10).
+       01  obj-transacition  object reference.
+       01  obj-accounts      object reference.
+       01  obj-auditoria     object reference.
+
+       Procedure Division.
+
+       INVOKE transacition "New"
+               RETURNING obj-transacition.
+       INVOKE accounts "New"
+               RETURNING obj-accounts.
+       INVOKE auditoria "New"
+               RETURNING obj-auditoria.
+
+       DISPLAY "Ingrese el numero de transaccion (IDT) a anular"
+       ACCEPT   IDTBuscado
+
+       INVOKE obj-transacition "AnularTransaccion"
+                                       using IDTBuscado
+                                           NumaccountsTrans
+                                           TipoTrans
+                                           ValorTrans
+                                 returning AnularOk
+
+       IF AnularOk = 1 THEN
+          INVOKE obj-accounts "GetMonto" using NumaccountsTrans
+                                     returning MontoActual
+
+          IF TipoTransDeposito OR TipoTransInteres THEN
+             COMPUTE MontoNuevo = MontoActual - ValorTrans
+          ELSE
+             COMPUTE MontoNuevo = MontoActual + ValorTrans
+          END-IF
+
+          INVOKE obj-accounts "SetMonto" using MontoNuevo
+                                               NumaccountsTrans
+
+          INVOKE obj-auditoria "RegistrarAuditoria" using OperadorId
+                                          "ANULACION DE TRANSACCION"
+
+          DISPLAY "Transaccion anulada y saldo ajustado"
+       ELSE
+          DISPLAY "No se pudo anular la transaccion"
+       END-IF.
+
+       End Method AnularTransancion.
+      *>----------------------------------------------
+
 
 
