@@ -0,0 +1,89 @@
+      $set PreserveCase
+
+      *>-----------------------------------------------------------
+      *> Class description
+      *>-----------------------------------------------------------
+       class-id. Auditoria data is protected
+                 inherits from Base.
+
+       object section.
+       class-control.
+           auditoria is class "auditoria".
+
+       working-storage section.
+
+       object.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Auditoria ASSIGN TO "auditoria.dat"
+           organization is indexed
+           access is dynamic
+           record key is IDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Auditoria.
+       01 auditoria-file.
+           05  IDA           PIC 9(5).
+           05  FechaAud      PIC X(8).
+           05  HoraAud       PIC X(4).
+           05  OperadorIdAud PIC 9(9).
+           05  AccionAud     PIC X(30).
+
+       Method-ID. RegistrarAuditoria.
+      *>----------------------------------------------
+      *DEJA CONSTANCIA DE UNA ACCION DE ADMINISTRACION/ATENCION,
+      *CON EL OPERADOR, LA ACCION Y LA FECHA/HORA EN QUE OCURRIO
+       Data Division.
+        Local-Storage Section.
+           77  HayMas        PIC X VALUE "S".
+               88  NoHayMas  VALUE "N".
+           77  MaxIDA        PIC 9(5) VALUE 0.
+           01 CurrentDate.
+               02  CurrentYear     PIC 9(4).
+               02  CurrentMonth    PIC 99.
+               02  CurrentDay      PIC 99.
+           01 CurrentTime.
+               02  CurrentHour     PIC 99.
+               02  CurrentMinute   PIC 99.
+
+        Linkage Section.
+           77  LSOperadorId  PIC 9(9).
+           77  LSAccion      PIC X(30).
+
+       Procedure Division using  LSOperadorId  LSAccion.
+
+      *BUSCAR LA MAYOR IDA YA ASIGNADA PARA GENERAR LA SIGUIENTE
+             MOVE "S" TO HayMas
+             OPEN INPUT Auditoria
+             PERFORM BuscarMaxIDA UNTIL NoHayMas
+             CLOSE Auditoria
+
+             ACCEPT  CurrentDate FROM DATE YYYYMMDD
+             ACCEPT  CurrentTime FROM TIME
+
+             OPEN I-O Auditoria
+               COMPUTE IDA       =  MaxIDA + 1
+               MOVE CurrentDate   TO  FechaAud
+               MOVE CurrentTime   TO  HoraAud
+               MOVE LSOperadorId  TO  OperadorIdAud
+               MOVE LSAccion      TO  AccionAud
+             WRITE   auditoria-file
+             END-WRITE
+             CLOSE Auditoria.
+
+       BuscarMaxIDA.
+             READ Auditoria NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF IDA > MaxIDA THEN
+                    MOVE IDA TO MaxIDA
+                 END-IF
+             END-READ.
+
+       End Method RegistrarAuditoria.
+      *>----------------------------------------------
+
+       end object.
+       end class Auditoria.
