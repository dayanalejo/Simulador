@@ -21,46 +21,478 @@
            access is dynamic
            record key is IDT.
 
+           SELECT ArchivoTransacciones ASSIGN TO
+                  "transacition_archivo.dat"
+           organization is indexed
+           access is dynamic
+           record key is ArcSeq.
+
        DATA DIVISION.
        FILE SECTION.
        FD transacition.
        01 transacition-file.
            05  IDT           PIC 9.
-           05  fecha         PIC X(9).
-           05  tipo          PIC X(15).
+           05  fecha         PIC X(8).
+           05  hora          PIC X(4).
+           05  tipo          PIC 9.
+               88  TipoRetiro          VALUE 1.
+               88  TipoDeposito        VALUE 2.
+               88  TipoTransferencia   VALUE 3.
+               88  TipoInteres         VALUE 4.
            05  Numaccounts   PIC X(9).
            05  ValorTransac  PIC 9(10).
+           05  Anulada       PIC X.
+               88  TransaccionAnulada  VALUE "S".
+               88  TransaccionVigente  VALUE "N".
+
+       FD ArchivoTransacciones.
+       01 archivo-file.
+           05  ArcSeq          PIC 9(5).
+           05  ArcIDT          PIC 9.
+           05  ArcFecha        PIC X(8).
+           05  ArcHora         PIC X(4).
+           05  ArcTipo         PIC 9.
+           05  ArcNumaccounts  PIC X(9).
+           05  ArcValorTransac PIC 9(10).
+           05  ArcAnulada      PIC X.
 
 
        Method-ID. CrearTransancion.
       *>----------------------------------------------
        Data Division.
+        Local-Storage Section.
+           77  HayMas        PIC X VALUE "S".
+               88  NoHayMas  VALUE "N".
+           77  MaxIDT        PIC 9 VALUE 0.
+
         Linkage Section.
-           77  IDT           PIC 9.
            77  LSDate        PIC X(8).
            77  LStime        PIC X(4).
-           77  LSType        PIC X(15).
+           77  LSType        PIC 9.
            77  LSAccounts    PIC X(9).
            77  LSvalorRetiro PIC 9(10).
+           77  TransaccionOk PIC 9.
 
 
-       Procedure Division using  LSDate  LSType LStime  LSAccounts
-                                 LSvalorRetiro.
+       Procedure Division using  LSDate  LStime  LSType  LSAccounts
+                                 LSvalorRetiro
+                                 returning TransaccionOk.
 
+          MOVE 0 TO TransaccionOk
+          IF LSType < 1 OR LSType > 4 THEN
+             DISPLAY "Tipo de transaccion invalido"
+          ELSE
+      *BUSCAR EL MAYOR IDT YA ASIGNADO PARA GENERAR EL SIGUIENTE
+             MOVE "S" TO HayMas
+             OPEN INPUT Transacition
+             PERFORM BuscarMaxIDT UNTIL NoHayMas
+             CLOSE Transacition
 
              OPEN I-O Transacition
+               COMPUTE IDT       =  MaxIDT + 1
                MOVE LSDate        TO  fecha
+               MOVE LStime        TO  hora
                MOVE LSType        TO  tipo
                MOVE LSAccounts    TO  Numaccounts
-               MOVE LSvalorRetiro TO  LSvalorRetiro
+               MOVE LSvalorRetiro TO  ValorTransac
+               MOVE "N"           TO  Anulada
              WRITE   transacition-file
-             END-WRITE.
-           CLOSE Transacition.
+             END-WRITE
+             CLOSE Transacition
+             MOVE 1 TO TransaccionOk
+          END-IF.
 
+       BuscarMaxIDT.
+             READ Transacition NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF IDT > MaxIDT THEN
+                    MOVE IDT TO MaxIDT
+                 END-IF
+             END-READ.
 
+       End Method CrearTransancion.
+      *>----------------------------------------------
 
+       Method-ID. ListarMovimientos.
+      *>----------------------------------------------
+       Data Division.
+        Local-Storage Section.
+           77  HayMas        PIC X VALUE "S".
+               88  NoHayMas  VALUE "N".
+           77  TipoTexto     PIC X(15).
+           77  EstadoTexto   PIC X(9).
 
-       End Method CrearTransancion.
+        Linkage Section.
+           77  LSAccounts    PIC X(9).
+           77  TotalMovs     PIC 9(4).
+
+       Procedure Division using  LSAccounts
+                                 returning TotalMovs.
+
+             MOVE 0   TO TotalMovs
+             MOVE "S" TO HayMas
+             OPEN INPUT Transacition
+             PERFORM LeerMovimiento UNTIL NoHayMas
+             CLOSE Transacition.
+
+       LeerMovimiento.
+             READ Transacition NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF Numaccounts = LSAccounts THEN
+                    EVALUATE TRUE
+                      WHEN TipoRetiro
+                        MOVE "Retiro"        TO TipoTexto
+                      WHEN TipoDeposito
+                        MOVE "Deposito"      TO TipoTexto
+                      WHEN TipoTransferencia
+                        MOVE "Transferencia" TO TipoTexto
+                      WHEN TipoInteres
+                        MOVE "Interes"       TO TipoTexto
+                      WHEN OTHER
+                        MOVE "Desconocido"   TO TipoTexto
+                    END-EVALUATE
+                    IF TransaccionAnulada THEN
+                       MOVE "ANULADA"  TO EstadoTexto
+                    ELSE
+                       MOVE SPACES     TO EstadoTexto
+                    END-IF
+                    DISPLAY fecha " " hora " " TipoTexto " "
+                            ValorTransac " " EstadoTexto
+                    ADD 1 TO TotalMovs
+                 END-IF
+             END-READ.
+
+       End Method ListarMovimientos.
+      *>----------------------------------------------
+
+       Method-ID. ListarMovimientosPorFecha.
+      *>----------------------------------------------
+      *IMPRIME LOS MOVIMIENTOS DE LA FECHA EN ORDEN DE NUMERO DE
+      *CUENTA, ACUMULANDO UN TOTAL GENERAL POR TIPO DE TRANSACCION,
+      *PARA CONCILIAR CONTRA LA ACTIVIDAD DE CAJA AL CIERRE DEL DIA.
+      *COMO EL ARCHIVO ESTA INDEXADO POR IDT (ORDEN DE ALTA) Y NO POR
+      *CUENTA, SE RECORRE REPETIDAS VECES BUSCANDO CADA VEZ LA MENOR
+      *CUENTA AUN NO IMPRESA, EL MISMO ESQUEMA DE PASADAS REPETIDAS
+      *YA USADO PARA GENERAR LOS IDT/IDA CONSECUTIVOS
+       Data Division.
+        Local-Storage Section.
+           77  HayMas          PIC X VALUE "S".
+               88  NoHayMas    VALUE "N".
+           77  HayCuenta       PIC X VALUE "S".
+               88  NoHayCuenta VALUE "N".
+           77  TipoTexto       PIC X(15).
+           77  EstadoTexto     PIC X(9).
+           77  CuentaImpresa   PIC X(9).
+           77  CuentaSiguiente PIC X(9).
+
+        Linkage Section.
+           77  LSFecha             PIC X(8).
+           77  TotalMovs           PIC 9(4).
+           77  LSTotalRetiros      PIC 9(10).
+           77  LSTotalDepositos    PIC 9(10).
+           77  LSTotalTransfer     PIC 9(10).
+           77  LSTotalIntereses    PIC 9(10).
+
+       Procedure Division using  LSFecha
+                                 LSTotalRetiros
+                                 LSTotalDepositos
+                                 LSTotalTransfer
+                                 LSTotalIntereses
+                                 returning TotalMovs.
+
+             MOVE 0          TO TotalMovs
+             MOVE 0          TO LSTotalRetiros
+             MOVE 0          TO LSTotalDepositos
+             MOVE 0          TO LSTotalTransfer
+             MOVE 0          TO LSTotalIntereses
+             MOVE LOW-VALUES TO CuentaImpresa
+             MOVE "S"        TO HayCuenta
+             PERFORM ImprimirSiguienteCuenta UNTIL NoHayCuenta.
+
+       ImprimirSiguienteCuenta.
+             MOVE HIGH-VALUES TO CuentaSiguiente
+             MOVE "S" TO HayMas
+             OPEN INPUT Transacition
+             PERFORM BuscarSiguienteCuenta UNTIL NoHayMas
+             CLOSE Transacition
+
+             IF CuentaSiguiente = HIGH-VALUES THEN
+                MOVE "N" TO HayCuenta
+             ELSE
+                MOVE CuentaSiguiente TO CuentaImpresa
+                MOVE "S" TO HayMas
+                OPEN INPUT Transacition
+                PERFORM ImprimirMovimientosDeCuenta UNTIL NoHayMas
+                CLOSE Transacition
+             END-IF.
+
+       BuscarSiguienteCuenta.
+             READ Transacition NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF fecha = LSFecha
+                    AND Numaccounts > CuentaImpresa
+                    AND Numaccounts < CuentaSiguiente THEN
+                    MOVE Numaccounts TO CuentaSiguiente
+                 END-IF
+             END-READ.
+
+       ImprimirMovimientosDeCuenta.
+             READ Transacition NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF fecha = LSFecha AND Numaccounts = CuentaImpresa THEN
+                    EVALUATE TRUE
+                      WHEN TipoRetiro
+                        MOVE "Retiro"        TO TipoTexto
+                        ADD ValorTransac TO LSTotalRetiros
+                      WHEN TipoDeposito
+                        MOVE "Deposito"      TO TipoTexto
+                        ADD ValorTransac TO LSTotalDepositos
+                      WHEN TipoTransferencia
+                        MOVE "Transferencia" TO TipoTexto
+                        ADD ValorTransac TO LSTotalTransfer
+                      WHEN TipoInteres
+                        MOVE "Interes"       TO TipoTexto
+                        ADD ValorTransac TO LSTotalIntereses
+                      WHEN OTHER
+                        MOVE "Desconocido"   TO TipoTexto
+                    END-EVALUATE
+                    IF TransaccionAnulada THEN
+                       MOVE "ANULADA"  TO EstadoTexto
+                    ELSE
+                       MOVE SPACES     TO EstadoTexto
+                    END-IF
+                    DISPLAY IDT " " hora " " Numaccounts " "
+                            TipoTexto " " ValorTransac " " EstadoTexto
+                    ADD 1 TO TotalMovs
+                 END-IF
+             END-READ.
+
+       End Method ListarMovimientosPorFecha.
+      *>----------------------------------------------
+
+       Method-ID. TotalRetirosDelDia.
+      *>----------------------------------------------
+      *SUMA LOS RETIROS VIGENTES DE UNA CUENTA EN UNA FECHA DADA, PARA
+      *VALIDAR EL LIMITE DIARIO DE RETIRO ANTES DE APROBAR UNO NUEVO
+       Data Division.
+        Local-Storage Section.
+           77  HayMas        PIC X VALUE "S".
+               88  NoHayMas  VALUE "N".
+
+        Linkage Section.
+           77  LSAccounts    PIC X(9).
+           77  LSFecha       PIC X(8).
+           77  TotalRetirado PIC 9(10).
+
+       Procedure Division using  LSAccounts  LSFecha
+                                 returning TotalRetirado.
+
+             MOVE 0   TO TotalRetirado
+             MOVE "S" TO HayMas
+             OPEN INPUT Transacition
+             PERFORM SumarRetiroDelDia UNTIL NoHayMas
+             CLOSE Transacition.
+
+       SumarRetiroDelDia.
+             READ Transacition NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF Numaccounts = LSAccounts
+                    AND fecha = LSFecha
+                    AND TipoRetiro
+                    AND TransaccionVigente THEN
+                    ADD ValorTransac TO TotalRetirado
+                 END-IF
+             END-READ.
+
+       End Method TotalRetirosDelDia.
+      *>----------------------------------------------
+
+       Method-ID. ListarMovimientosRecientes.
+      *>----------------------------------------------
+      *LISTA LOS MOVIMIENTOS DE UNA CUENTA, DEL MAS RECIENTE AL MAS
+      *ANTIGUO, RECORRIENDO LOS IDT EN ORDEN DESCENDENTE POR ACCESO
+      *DIRECTO (EL MISMO RANGO DE UN SOLO DIGITO USADO PARA GENERAR
+      *EL IDT EN CrearTransancion)
+       Data Division.
+        Local-Storage Section.
+           77  IdtActual         PIC 9 VALUE 9.
+           77  HayMasDescendente PIC X VALUE "S".
+               88  NoHayMasDescendente  VALUE "N".
+           77  TipoTexto         PIC X(15).
+           77  EstadoTexto       PIC X(9).
+
+        Linkage Section.
+           77  LSAccounts    PIC X(9).
+           77  TotalMovs     PIC 9(4).
+
+       Procedure Division using  LSAccounts
+                                 returning TotalMovs.
+
+             MOVE 0   TO TotalMovs
+             MOVE 9   TO IdtActual
+             MOVE "S" TO HayMasDescendente
+             OPEN INPUT Transacition
+             PERFORM MostrarSiguienteDescendente UNTIL
+                                                  NoHayMasDescendente
+             CLOSE Transacition.
+
+       MostrarSiguienteDescendente.
+             MOVE IdtActual TO IDT
+             READ Transacition
+               KEY IS IDT
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 IF Numaccounts = LSAccounts THEN
+                    EVALUATE TRUE
+                      WHEN TipoRetiro
+                        MOVE "Retiro"        TO TipoTexto
+                      WHEN TipoDeposito
+                        MOVE "Deposito"      TO TipoTexto
+                      WHEN TipoTransferencia
+                        MOVE "Transferencia" TO TipoTexto
+                      WHEN TipoInteres
+                        MOVE "Interes"       TO TipoTexto
+                      WHEN OTHER
+                        MOVE "Desconocido"   TO TipoTexto
+                    END-EVALUATE
+                    IF TransaccionAnulada THEN
+                       MOVE "ANULADA"  TO EstadoTexto
+                    ELSE
+                       MOVE SPACES     TO EstadoTexto
+                    END-IF
+                    DISPLAY fecha " " hora " " TipoTexto " "
+                            ValorTransac " " EstadoTexto
+                    ADD 1 TO TotalMovs
+                 END-IF
+             END-READ
+
+             IF IdtActual = 0 THEN
+                MOVE "N" TO HayMasDescendente
+             ELSE
+                SUBTRACT 1 FROM IdtActual
+             END-IF.
+
+       End Method ListarMovimientosRecientes.
+      *>----------------------------------------------
+
+       Method-ID. AnularTransaccion.
+      *>----------------------------------------------
+      *ANULA UNA TRANSACCION YA REGISTRADA Y DEVUELVE LOS DATOS
+      *NECESARIOS PARA REVERTIR SU EFECTO SOBRE EL SALDO DE LA CUENTA
+       Data Division.
+        Linkage Section.
+           77  LSIDT         PIC 9.
+           77  LSNumaccounts PIC X(9).
+           77  LSTipo        PIC 9.
+           77  LSValorTransac PIC 9(10).
+           77  AnularOk      PIC 9.
+
+       Procedure Division using  LSIDT
+                                 LSNumaccounts
+                                 LSTipo
+                                 LSValorTransac
+                                 returning AnularOk.
+
+          MOVE 0 TO AnularOk
+          OPEN I-O Transacition
+            MOVE LSIDT TO IDT
+            READ Transacition
+              KEY IS IDT
+              INVALID KEY
+                DISPLAY "La transaccion no existe"
+              NOT INVALID KEY
+                IF TransaccionAnulada THEN
+                   DISPLAY "La transaccion ya fue anulada"
+                ELSE
+                   MOVE Numaccounts  TO LSNumaccounts
+                   MOVE tipo         TO LSTipo
+                   MOVE ValorTransac TO LSValorTransac
+                   MOVE "S"          TO Anulada
+                   REWRITE transacition-file
+                   END-REWRITE
+                   MOVE 1 TO AnularOk
+                END-IF
+            END-READ
+            CLOSE Transacition.
+
+       End Method AnularTransaccion.
+      *>----------------------------------------------
+
+       Method-ID. ArchivarTransacciones.
+      *>----------------------------------------------
+      *TRABAJO DE FIN DE DIA: MUEVE TODAS LAS TRANSACCIONES VIGENTES
+      *DE transacition.dat AL ARCHIVO HISTORICO Y LAS ELIMINA DEL
+      *ARCHIVO DE TRABAJO, LIBERANDO LOS IDT DE UN SOLO DIGITO PARA
+      *EL DIA SIGUIENTE
+       Data Division.
+        Local-Storage Section.
+           77  HayMas          PIC X VALUE "S".
+               88  NoHayMas    VALUE "N".
+           77  MaxArcSeq       PIC 9(5) VALUE 0.
+
+        Linkage Section.
+           77  TotalArchivadas PIC 9(4).
+
+       Procedure Division returning TotalArchivadas.
+
+             MOVE 0 TO TotalArchivadas
+
+      *BUSCAR EL MAYOR ArcSeq YA USADO EN EL ARCHIVO HISTORICO
+             MOVE "S" TO HayMas
+             OPEN INPUT ArchivoTransacciones
+             PERFORM BuscarMaxArcSeq UNTIL NoHayMas
+             CLOSE ArchivoTransacciones.
+
+             MOVE "S" TO HayMas
+             OPEN I-O Transacition
+             OPEN I-O ArchivoTransacciones
+             PERFORM ArchivarSiguiente UNTIL NoHayMas
+             CLOSE Transacition
+             CLOSE ArchivoTransacciones.
+
+       BuscarMaxArcSeq.
+             READ ArchivoTransacciones NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF ArcSeq > MaxArcSeq THEN
+                    MOVE ArcSeq TO MaxArcSeq
+                 END-IF
+             END-READ.
+
+       ArchivarSiguiente.
+             READ Transacition NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 COMPUTE MaxArcSeq     =  MaxArcSeq + 1
+                 MOVE MaxArcSeq         TO  ArcSeq
+                 MOVE IDT               TO  ArcIDT
+                 MOVE fecha             TO  ArcFecha
+                 MOVE hora              TO  ArcHora
+                 MOVE tipo              TO  ArcTipo
+                 MOVE Numaccounts       TO  ArcNumaccounts
+                 MOVE ValorTransac      TO  ArcValorTransac
+                 MOVE Anulada           TO  ArcAnulada
+                 WRITE archivo-file
+                 END-WRITE
+                 DELETE Transacition RECORD
+                 END-DELETE
+                 ADD 1 TO TotalArchivadas
+             END-READ.
+
+       End Method ArchivarTransacciones.
       *>----------------------------------------------
 
        end object.
