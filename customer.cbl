@@ -8,7 +8,8 @@
        
        object section.
        class-control.
-           Customer is class "customer".
+           Customer is class "customer"
+           accounts is class "accounts".
 
 
        working-storage section.
@@ -88,11 +89,77 @@
 
        Method-ID. ActualizarCustomer.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSidentificacion    PIC 9(9).
+           77  LSnombre            PIC X(15).
+           77  LSdirreccion        PIC X(20).
+           77  ActualizarOk        PIC 9.
+
+       Procedure Division using  LSidentificacion  LSnombre
+                                 LSdirreccion
+                                 returning ActualizarOk.
+
+          MOVE 0 TO ActualizarOk
+          OPEN I-O Customer
+            MOVE LSidentificacion TO identificacion
+            READ Customer
+              KEY IS identificacion
+              INVALID KEY
+                DISPLAY "El cliente no existe"
+              NOT INVALID KEY
+                MOVE LSnombre     TO nombre
+                MOVE LSdirreccion TO dirreccion
+                REWRITE customer-file
+                END-REWRITE
+                MOVE 1 TO ActualizarOk
+            END-READ
+            CLOSE Customer.
+
        End Method ActualizarCustomer.
       *>----------------------------------------------
 
        Method-ID. EliminarCustomer.
       *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         01  obj-accounts      object reference.
+         77  TotalCuentas      PIC 9(4).
+
+        Linkage Section.
+           77  LSidentificacion    PIC 9(9).
+           77  EliminarOk          PIC 9.
+
+       Procedure Division using  LSidentificacion
+                                 returning EliminarOk.
+
+          MOVE 0 TO EliminarOk
+
+          INVOKE accounts "New"
+                  RETURNING obj-accounts.
+
+          INVOKE obj-accounts "ExisteCuentaPorCustomer" using
+                                                      LSidentificacion
+                                                returning TotalCuentas
+
+          IF TotalCuentas > 0 THEN
+             DISPLAY "El cliente tiene cuentas activas, no se puede"
+             DISPLAY "eliminar"
+          ELSE
+             OPEN I-O Customer
+               MOVE LSidentificacion TO identificacion
+               READ Customer
+                 KEY IS identificacion
+                 INVALID KEY
+                   DISPLAY "El cliente no existe"
+                 NOT INVALID KEY
+                   DELETE Customer RECORD
+                   END-DELETE
+                   MOVE 1 TO EliminarOk
+               END-READ
+               CLOSE Customer
+          END-IF.
+
        End Method EliminarCustomer.
       *>----------------------------------------------
 
@@ -124,6 +191,45 @@
       *>----------------------------------------------
 
 
+       Method-ID. BuscarCustomerPorNombre.
+      *>----------------------------------------------
+       Data Division.
+       Local-Storage Section.
+         77  HayMas          PIC X VALUE "S".
+             88  NoHayMas    VALUE "N".
+         77  LargoNom        PIC 9(2).
+
+        Linkage Section.
+           77  LSnombre       PIC X(15).
+           77  TotalEncontrados PIC 9(4).
+
+       Procedure Division using  LSnombre
+                                 returning TotalEncontrados.
+
+             MOVE 0   TO TotalEncontrados
+             MOVE "S" TO HayMas
+             INSPECT LSnombre TALLYING LargoNom
+                     FOR CHARACTERS BEFORE INITIAL SPACE
+             OPEN INPUT Customer
+             PERFORM BuscarPorNombreSiguiente UNTIL NoHayMas
+             CLOSE Customer.
+
+       BuscarPorNombreSiguiente.
+             READ Customer NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF LargoNom > 0 THEN
+                    IF nombre(1:LargoNom) = LSnombre(1:LargoNom) THEN
+                       DISPLAY identificacion " - " nombre
+                       ADD 1 TO TotalEncontrados
+                    END-IF
+                 END-IF
+             END-READ.
+
+       End Method BuscarCustomerPorNombre.
+      *>----------------------------------------------
+
        end object.
 
        end class customer.
