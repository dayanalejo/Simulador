@@ -0,0 +1,27 @@
+       identification division.
+       program-id. InteresBatch.
+
+       object section.
+       class-control.
+           accounts is class "accounts".
+
+           data division.
+           working-storage section.
+      *TASA DE INTERES DIARIA PARA CUENTAS DE AHORRO
+           77  TasaInteres       PIC 9V9999 VALUE 0.0001.
+           77  TotalAcreditadas  PIC 9(4).
+           01  obj-accounts      object reference.
+
+           procedure division.
+
+            INVOKE accounts "New"
+            RETURNING obj-accounts.
+
+            INVOKE obj-accounts "AcreditarInteresAhorro"
+                                       using TasaInteres
+                                 returning TotalAcreditadas.
+
+            DISPLAY "Cuentas de ahorro acreditadas: "
+                    TotalAcreditadas.
+
+           stop run.
