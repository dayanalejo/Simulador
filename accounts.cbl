@@ -8,7 +8,8 @@
 
        object section.
        class-control.
-           accounts is class "accounts".
+           accounts     is class "accounts"
+           transacition is class "transacition".
 
        working-storage section.
 
@@ -18,6 +19,7 @@
            SELECT Accounts ASSIGN TO "accounts.dat"
            organization is indexed
            access is dynamic
+           lock mode is exclusive
            record key is Numaccounts.
 
        DATA DIVISION.
@@ -25,12 +27,20 @@
        FD Accounts.
        01 accounts-file.
            05  Numaccounts     PIC X(9).
-           05  Montodisponible PIC 9(10).
-           05  IdCustomer      PIC 9.
+           05  Montodisponible PIC S9(10).
+           05  IdCustomer      PIC 9(9).
+      *IDCUSTOMER2: TITULAR ADICIONAL DE LA CUENTA (CUENTA CONJUNTA),
+      *CERO CUANDO LA CUENTA TIENE UN UNICO TITULAR
+           05  IdCustomer2     PIC 9(9).
            05  IdDebitcard     PIC X(15).
            05  TipodeCueta     PIC 9.
                88  Ahorro      VALUE ZERO.
                88  Corriente   VALUE 1.
+               88  PlazoFijo   VALUE 2.
+           05  LimiteSobregiro PIC 9(10).
+           05  MontoMinimo     PIC 9(10).
+      *FECHAVENCIMIENTO: SOLO APLICA A CUENTAS DE PLAZO FIJO
+           05  FechaVencimiento PIC X(8).
 
 
        Method-ID. GetMonto.
@@ -39,14 +49,14 @@
         Local-Storage Section.
         Linkage Section.
            77 LSNumaccounts       PIC X(9).
-           77 MontoAc  PIC X(10).
+           77 MontoAc  PIC S9(10).
 
 
 
        Procedure Division using  LSNumaccounts
                                  returning MontoAc.
 
-          OPEN I-O Accounts
+          OPEN INPUT Accounts
           MOVE LSNumaccounts TO Numaccounts
             READ Accounts
               KEY IS  Numaccounts
@@ -55,12 +65,137 @@
               NOT INVALID KEY
                DISPLAY  Montodisponible
                MOVE   Montodisponible TO  MontoAc
-              END-READ
-              CLOSE Accounts.
+            END-READ
+          CLOSE Accounts.
 
        End Method GetMonto.
       *>----------------------------------------------
 
+      *>----------------------------------------------
+       Method-ID. GetLimitesCuenta.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77 LSNumaccounts       PIC X(9).
+           01 LSTipodeCueta       PIC 9.
+               88  LSAhorro       VALUE ZERO.
+               88  LSCorriente    VALUE 1.
+               88  LSPlazoFijo    VALUE 2.
+           77 LSLimiteSobregiro   PIC 9(10).
+           77 LSMontoMinimo       PIC 9(10).
+           77 LSFechaVencimiento  PIC X(8).
+
+       Procedure Division using  LSNumaccounts
+                                 LSTipodeCueta
+                                 LSLimiteSobregiro
+                                 LSMontoMinimo
+                                 LSFechaVencimiento.
+
+          OPEN INPUT Accounts
+          MOVE LSNumaccounts TO Numaccounts
+            READ Accounts
+              KEY IS  Numaccounts
+              INVALID KEY
+               DISPLAY "La cuenta no existe"
+               MOVE 0 TO LSTipodeCueta
+               MOVE 0 TO LSLimiteSobregiro
+               MOVE 0 TO LSMontoMinimo
+               MOVE SPACES TO LSFechaVencimiento
+              NOT INVALID KEY
+               MOVE TipodeCueta     TO LSTipodeCueta
+               MOVE LimiteSobregiro TO LSLimiteSobregiro
+               MOVE MontoMinimo     TO LSMontoMinimo
+               MOVE FechaVencimiento TO LSFechaVencimiento
+              END-READ
+          CLOSE Accounts.
+
+       End Method GetLimitesCuenta.
+      *>----------------------------------------------
+
+      *>----------------------------------------------
+       Method-ID. GetIdDebitcard.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77 LSNumaccounts       PIC X(9).
+           77 LSIdDebitcard       PIC X(15).
+
+       Procedure Division using  LSNumaccounts
+                                 returning LSIdDebitcard.
+
+          OPEN INPUT Accounts
+          MOVE LSNumaccounts TO Numaccounts
+            READ Accounts
+              KEY IS  Numaccounts
+              INVALID KEY
+               DISPLAY "La cuenta no existe"
+               MOVE SPACES TO LSIdDebitcard
+              NOT INVALID KEY
+               MOVE IdDebitcard TO LSIdDebitcard
+              END-READ
+          CLOSE Accounts.
+
+       End Method GetIdDebitcard.
+      *>----------------------------------------------
+
+      *>----------------------------------------------
+       Method-ID. AcreditarInteresAhorro.
+      *>----------------------------------------------
+       Data Division.
+        Local-Storage Section.
+           77  HayMas            PIC X VALUE "S".
+               88  NoHayMas      VALUE "N".
+           77  MontoInteres      PIC S9(10).
+           01  obj-transacition  object reference.
+           01 CurrentDate.
+               02  CurrentYear   PIC 9(4).
+               02  CurrentMonth  PIC 99.
+               02  CurrentDay    PIC 99.
+           01 CurrentTime.
+               02  CurrentHour   PIC 99.
+               02  CurrentMinute PIC 99.
+
+        Linkage Section.
+           77  LSTasaInteres     PIC 9V9999.
+           77  TotalCuentas      PIC 9(4).
+
+       Procedure Division using  LSTasaInteres
+                                 returning TotalCuentas.
+
+             MOVE 0   TO TotalCuentas
+             MOVE "S" TO HayMas
+             INVOKE transacition "New"
+                     RETURNING obj-transacition
+             ACCEPT  CurrentDate FROM DATE YYYYMMDD
+             ACCEPT  CurrentTime FROM TIME
+             OPEN I-O Accounts
+             PERFORM AcreditarCuentaSiguiente UNTIL NoHayMas
+             CLOSE Accounts.
+
+       AcreditarCuentaSiguiente.
+             READ Accounts NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 IF Ahorro THEN
+                    COMPUTE MontoInteres ROUNDED =
+                            Montodisponible * LSTasaInteres
+                    ADD MontoInteres TO Montodisponible
+                    REWRITE accounts-file
+                    END-REWRITE
+      *TIPO 4 = INTERES
+                    INVOKE obj-transacition "CrearTransancion"
+                                    using CurrentDate CurrentTime
+                                        4
+                                        Numaccounts
+                                        MontoInteres
+                    ADD 1 TO TotalCuentas
+                 END-IF
+             END-READ.
+
+       End Method AcreditarInteresAhorro.
+      *>----------------------------------------------
+
       *>----------------------------------------------
        Method-ID. SetMonto.
       *>----------------------------------------------
@@ -68,21 +203,22 @@
        Data Division.
         Linkage Section.
            77 LSIdaccounts      PIC X(9).
-           77 LSMontodisponible PIC 9(10).
+           77 LSMontodisponible PIC S9(10).
 
 
        Procedure Division using  LSMontodisponible LSIdaccounts.
 
-
           OPEN I-O Accounts
+            MOVE LSIdaccounts TO Numaccounts
             READ Accounts
-               KEY IS Numaccounts
-               INVALID KEY DISPLAY "KEY IS NOT EXISTING"
-            END-READ.
-
-          MOVE  LSMontodisponible TO Montodisponible.
-          REWRITE Accounts-file
-           END-REWRITE.
+              KEY IS Numaccounts
+              INVALID KEY
+                DISPLAY "La cuenta no existe"
+              NOT INVALID KEY
+                MOVE  LSMontodisponible TO Montodisponible
+                REWRITE Accounts-file
+                END-REWRITE
+            END-READ
           CLOSE Accounts.
 
        End Method SetMonto.
@@ -90,6 +226,31 @@
 
        Method-ID. SetIdDebitcard.
       *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSNumaccounts    PIC X(9).
+           77  LSIdDebitcard    PIC X(15).
+           77  SetIdDebitcardOk PIC 9.
+
+       Procedure Division using  LSNumaccounts
+                                 LSIdDebitcard
+                                 returning SetIdDebitcardOk.
+
+          MOVE 0 TO SetIdDebitcardOk
+          OPEN I-O Accounts
+            MOVE LSNumaccounts TO Numaccounts
+            READ Accounts
+              KEY IS Numaccounts
+              INVALID KEY
+                DISPLAY "La cuenta no existe"
+              NOT INVALID KEY
+                MOVE LSIdDebitcard TO IdDebitcard
+                REWRITE accounts-file
+                END-REWRITE
+                MOVE 1 TO SetIdDebitcardOk
+            END-READ
+            CLOSE Accounts.
+
        End Method SetIdDebitcard.
       *>----------------------------------------------
 
@@ -99,21 +260,34 @@
         Linkage Section.
        77  LSNumaccounts       PIC 9(9).
        77  LSIdCustomer        PIC 9(9).
+       77  LSIdCustomer2       PIC 9(9).
        77  LSIdDebitcard       PIC X(15).
-       77  LSMontodisponible   PIC 9(10).
+       77  LSMontodisponible   PIC S9(10).
        01  LSTipodeCueta       PIC 9.
                88  LSAhorro    VALUE ZERO.
                88  LSCorriente VALUE 1.
+               88  LSPlazoFijo VALUE 2.
+       77  LSLimiteSobregiro   PIC 9(10).
+       77  LSMontoMinimo       PIC 9(10).
+       77  LSFechaVencimiento  PIC X(8).
        Procedure Division using  LSNumaccounts LSIdCustomer
+                                 LSIdCustomer2
                                  LSIdDebitcard
-                                 LSTipodeCueta   LSMontodisponible.
+                                 LSTipodeCueta   LSMontodisponible
+                                 LSLimiteSobregiro
+                                 LSMontoMinimo
+                                 LSFechaVencimiento.
 
              OPEN I-O  accounts
              MOVE LSNumaccounts     TO Numaccounts
              MOVE LSIdCustomer      TO IdCustomer
+             MOVE LSIdCustomer2     TO IdCustomer2
              MOVE LSMontodisponible TO Montodisponible
              MOVE LSIdDebitcard TO IdDebitcard
              MOVE LSTipodeCueta TO TipodeCueta
+             MOVE LSLimiteSobregiro TO LimiteSobregiro
+             MOVE LSMontoMinimo TO MontoMinimo
+             MOVE LSFechaVencimiento TO FechaVencimiento
              WRITE   accounts-file
            END-WRITE.
            CLOSE accounts.
@@ -122,19 +296,171 @@
        End Method GuardarCuenta.
       *>----------------------------------------------
 
-       Method-ID. ActualizarBanco.
+       Method-ID. ExisteCuentaPorCustomer.
       *>----------------------------------------------
-       End Method ActualizarBanco.
+       Data Division.
+        Local-Storage Section.
+           77  HayMas          PIC X VALUE "S".
+               88  NoHayMas    VALUE "N".
+           77  IdCustomerComp  PIC 9(9).
+
+        Linkage Section.
+           77  LSIdCustomer    PIC 9(9).
+           77  TotalCuentas    PIC 9(4).
+
+       Procedure Division using  LSIdCustomer
+                                 returning TotalCuentas.
+
+             MOVE 0   TO TotalCuentas
+             MOVE "S" TO HayMas
+             OPEN INPUT Accounts
+             PERFORM LeerCuentaPorCustomer UNTIL NoHayMas
+             CLOSE Accounts.
+
+       LeerCuentaPorCustomer.
+             READ Accounts NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 MOVE IdCustomer TO IdCustomerComp
+                 IF IdCustomerComp = LSIdCustomer
+                    OR IdCustomer2 = LSIdCustomer THEN
+                    ADD 1 TO TotalCuentas
+                 END-IF
+             END-READ.
+
+       End Method ExisteCuentaPorCustomer.
       *>----------------------------------------------
 
-       Method-ID. BuscarBanco.
+       Method-ID. ListarCuentasPorCustomer.
       *>----------------------------------------------
-       End Method BuscarBanco.
+       Data Division.
+        Local-Storage Section.
+           77  HayMas          PIC X VALUE "S".
+               88  NoHayMas    VALUE "N".
+           77  IdCustomerComp  PIC 9(9).
+
+        Linkage Section.
+           77  LSIdCustomer    PIC 9(9).
+           77  TotalCuentas    PIC 9(4).
+
+       Procedure Division using  LSIdCustomer
+                                 returning TotalCuentas.
+
+             MOVE 0   TO TotalCuentas
+             MOVE "S" TO HayMas
+             OPEN INPUT Accounts
+             PERFORM ListarCuentaPorCustomer UNTIL NoHayMas
+             CLOSE Accounts.
+
+       ListarCuentaPorCustomer.
+             READ Accounts NEXT RECORD
+               AT END
+                 MOVE "N" TO HayMas
+               NOT AT END
+                 MOVE IdCustomer TO IdCustomerComp
+                 IF IdCustomerComp = LSIdCustomer
+                    OR IdCustomer2 = LSIdCustomer THEN
+                    DISPLAY Numaccounts " - " Montodisponible
+                    ADD 1 TO TotalCuentas
+                 END-IF
+             END-READ.
+
+       End Method ListarCuentasPorCustomer.
       *>----------------------------------------------
 
-       Method-ID. EliminarBanco.
+       Method-ID. BuscarCuenta.
       *>----------------------------------------------
-       End Method EliminarBanco.
+       Data Division.
+        Linkage Section.
+           77  LSNumaccounts       PIC X(9).
+           77  existeCuenta        PIC 9.
+
+       Procedure Division using  LSNumaccounts
+                                 returning existeCuenta.
+
+          OPEN I-O Accounts
+            MOVE LSNumaccounts TO Numaccounts
+            READ Accounts
+              KEY IS Numaccounts
+              INVALID KEY MOVE 0 TO existeCuenta
+              NOT INVALID KEY MOVE 1 TO existeCuenta
+            END-READ
+            CLOSE Accounts.
+
+       End Method BuscarCuenta.
+      *>----------------------------------------------
+
+       Method-ID. ActualizarCuenta.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSNumaccounts       PIC X(9).
+           77  LSMontodisponible   PIC S9(10).
+           01  LSTipodeCueta       PIC 9.
+               88  LSAhorro        VALUE ZERO.
+               88  LSCorriente     VALUE 1.
+               88  LSPlazoFijo     VALUE 2.
+           77  LSLimiteSobregiro   PIC 9(10).
+           77  LSMontoMinimo       PIC 9(10).
+           77  LSFechaVencimiento  PIC X(8).
+           77  ActualizarOk        PIC 9.
+
+       Procedure Division using  LSNumaccounts
+                                 LSMontodisponible
+                                 LSTipodeCueta
+                                 LSLimiteSobregiro
+                                 LSMontoMinimo
+                                 LSFechaVencimiento
+                                 returning ActualizarOk.
+
+          MOVE 0 TO ActualizarOk
+          OPEN I-O Accounts
+            MOVE LSNumaccounts TO Numaccounts
+            READ Accounts
+              KEY IS Numaccounts
+              INVALID KEY
+                DISPLAY "La cuenta no existe"
+              NOT INVALID KEY
+                MOVE LSMontodisponible TO Montodisponible
+                MOVE LSTipodeCueta     TO TipodeCueta
+                MOVE LSLimiteSobregiro TO LimiteSobregiro
+                MOVE LSMontoMinimo     TO MontoMinimo
+                MOVE LSFechaVencimiento TO FechaVencimiento
+                REWRITE accounts-file
+                END-REWRITE
+                MOVE 1 TO ActualizarOk
+            END-READ
+            CLOSE Accounts.
+
+       End Method ActualizarCuenta.
+      *>----------------------------------------------
+
+       Method-ID. EliminarCuenta.
+      *>----------------------------------------------
+       Data Division.
+        Linkage Section.
+           77  LSNumaccounts       PIC X(9).
+           77  EliminarOk          PIC 9.
+
+       Procedure Division using  LSNumaccounts
+                                 returning EliminarOk.
+
+          MOVE 0 TO EliminarOk
+          OPEN I-O Accounts
+            MOVE LSNumaccounts TO Numaccounts
+            READ Accounts
+              KEY IS Numaccounts
+              INVALID KEY
+                DISPLAY "La cuenta no existe"
+              NOT INVALID KEY
+                DELETE Accounts RECORD
+                END-DELETE
+                MOVE 1 TO EliminarOk
+            END-READ
+            CLOSE Accounts.
+
+       End Method EliminarCuenta.
       *>----------------------------------------------
 
 
