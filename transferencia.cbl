@@ -13,6 +13,7 @@
        class-control.
            transacition  is class "transacition"
            accounts      is class "accounts"
+           debitcard     is class "debitcard"
            tranferencia        is class "transferencia"
            Main          is class "Main".
 
@@ -25,13 +26,53 @@
        Data Division.
        Local-Storage Section.
         01  obj-accounts      object reference.
+        01  obj-accounts2     object reference.
         01  obj-transacition  object reference.
+        01  obj-debitcard     object reference.
         01  obj-main  object reference.
 
-        77  Montoactualdueno      PIC X(10).
-        77  montoactualnumerdueno PIC 9(10).
-        77  Montoactualotro      PIC X(10).
-        77  montoactualnumerotro PIC 9(10).
+        77  Montoactualdueno      PIC S9(10).
+        77  montoactualnumerdueno PIC S9(10).
+        77  Montoactualotro      PIC S9(10).
+        77  montoactualnumerotro PIC S9(10).
+
+        77  NumeroTarjetaCuenta   PIC X(15).
+        77  NumeroTarjetaBuscar   PIC X(10).
+        77  IDCTarjeta            PIC 9.
+        77  existeTarjeta         PIC 9.
+        77  EstadoTarjeta         PIC 9.
+        77  TarjetaHabilitada     PIC X VALUE "S".
+            88  TarjetaNoHabilitada  VALUE "N".
+        77  existeCuentaOtro      PIC 9.
+        77  PINOk                 PIC 9.
+        77  PINValido             PIC X VALUE "S".
+            88  PINInvalido       VALUE "N".
+
+        77  NumeroTarjetaCuentaOtro  PIC X(15).
+        77  NumeroTarjetaBuscarOtro  PIC X(10).
+        77  IDCTarjetaOtro        PIC 9.
+        77  existeTarjetaOtro     PIC 9.
+        77  IDbankDueno           PIC 9.
+        77  IDbankOtro            PIC 9.
+        77  TransferInterbancaria PIC X VALUE "N".
+            88  EsInterbancaria   VALUE "S".
+        77  LimiteMismoBanco      PIC 9(10) VALUE 10000000.
+        77  LimiteInterbancario   PIC 9(10) VALUE 2000000.
+        77  ComisionInterbancaria PIC 9(10) VALUE 5000.
+        77  LimiteTransferOk      PIC X VALUE "S".
+            88  LimiteTransferExcedido  VALUE "N".
+
+        01  TipoCuentaActual      PIC 9.
+            88  CuentaAhorro      VALUE ZERO.
+            88  CuentaCorriente   VALUE 1.
+            88  CuentaPlazoFijo   VALUE 2.
+        77  LimiteSobregiroActual PIC 9(10).
+        77  MontoMinimoActual     PIC 9(10).
+        77  FechaVencimientoActual PIC X(8).
+        77  PlazoFijoOk           PIC X VALUE "S".
+            88  PlazoFijoVigente  VALUE "N".
+        77  FondosSuficientes     PIC X VALUE "S".
+            88  SinFondos         VALUE "N".
 
         01 CurrentDate.
             02  CurrentYear     PIC 9(4).
@@ -53,28 +94,159 @@
                                  LsNumaccountsotro
                                  LsPINaccounts
                                  returning tranferOk.
+       MOVE 0 TO tranferOk
        INVOKE accounts "New"
                RETURNING obj-accounts.
 
        INVOKE transacition "New"
                RETURNING obj-transacition.
 
+       INVOKE debitcard "New"
+               RETURNING obj-debitcard.
+
        INVOKE Main "New"
                RETURNING obj-main.
 
+       INVOKE accounts "New"
+               RETURNING obj-accounts2.
+
 
 
+       INVOKE obj-accounts "BuscarCuenta" using LsNumaccountsotro
+                                     returning existeCuentaOtro.
+
+         IF existeCuentaOtro = 0 THEN
+            DISPLAY "La cuenta destino no existe"
+      *     REPITA EL MENU DE USUARIO
+
+          ELSE
+      *DETERMINAR EL BANCO DE LA CUENTA DESTINO, ANTES DE TOCAR
+      *EL SALDO DE LA CUENTA ORIGEN, PARA SABER SI LA TRANSFERENCIA
+      *ES INTERBANCARIA
+           INVOKE obj-accounts2 "GetIdDebitcard" using
+                                               LsNumaccountsotro
+                                       returning NumeroTarjetaCuentaOtro
+           MOVE NumeroTarjetaCuentaOtro(1:10) TO
+                                               NumeroTarjetaBuscarOtro
+           INVOKE obj-debitcard "BuscarTarjeta" using
+                                               NumeroTarjetaBuscarOtro
+                                               IDCTarjetaOtro
+                                     returning existeTarjetaOtro
+           IF existeTarjetaOtro = 1 THEN
+              INVOKE obj-debitcard "GetIDbank" using IDCTarjetaOtro
+                                             returning IDbankOtro
+           ELSE
+              MOVE 0 TO IDbankOtro
+           END-IF
+
        INVOKE obj-accounts "GetMonto" using LsNumaccountsdueno
-                                         returning MontoActualdueno.
+                                         returning MontoActualdueno
 
          IF MontoActualdueno =0   THEN
             DISPLAY "La cuenta no Existe o no tiene fondos"
       *     REPITA EL MENU DE USUARIO
 
           ELSE
+           INVOKE obj-accounts "GetIdDebitcard" using
+                                               LsNumaccountsdueno
+                                           returning NumeroTarjetaCuenta
+
+           MOVE NumeroTarjetaCuenta(1:10) TO NumeroTarjetaBuscar
+           INVOKE obj-debitcard "BuscarTarjeta" using
+                                               NumeroTarjetaBuscar
+                                               IDCTarjeta
+                                     returning existeTarjeta
+
+           MOVE "S" TO TarjetaHabilitada
+           IF existeTarjeta = 1 THEN
+              INVOKE obj-debitcard "GetEstado" using IDCTarjeta
+                                            returning EstadoTarjeta
+              IF EstadoTarjeta NOT = 0 THEN
+                 MOVE "N" TO TarjetaHabilitada
+              END-IF
+           END-IF
+
+           IF TarjetaNoHabilitada THEN
+              DISPLAY "La tarjeta asociada a la cuenta esta bloqueada"
+              DISPLAY "o fue reportada como perdida"
+           ELSE
+           MOVE "S" TO PINValido
+           IF existeTarjeta = 1 THEN
+              INVOKE obj-debitcard "ValidarPIN" using IDCTarjeta
+                                                     LsPINaccounts
+                                        returning PINOk
+              IF PINOk = 0 THEN
+                 MOVE "N" TO PINValido
+              END-IF
+           END-IF
+
+           IF PINInvalido THEN
+              DISPLAY "El PIN ingresado es incorrecto"
+           ELSE
+           IF existeTarjeta = 1 THEN
+              INVOKE obj-debitcard "GetIDbank" using IDCTarjeta
+                                             returning IDbankDueno
+           ELSE
+              MOVE 0 TO IDbankDueno
+           END-IF
+
+           MOVE "N" TO TransferInterbancaria
+           IF existeTarjeta = 1 AND existeTarjetaOtro = 1
+              AND IDbankDueno NOT = IDbankOtro THEN
+              MOVE "S" TO TransferInterbancaria
+           END-IF
+
+           MOVE "S" TO LimiteTransferOk
+           IF EsInterbancaria THEN
+              IF LSMontoTranferencia > LimiteInterbancario THEN
+                 MOVE "N" TO LimiteTransferOk
+              END-IF
+           ELSE
+              IF LSMontoTranferencia > LimiteMismoBanco THEN
+                 MOVE "N" TO LimiteTransferOk
+              END-IF
+           END-IF
+
+           IF LimiteTransferExcedido THEN
+              DISPLAY "El monto supera el limite permitido para"
+              DISPLAY "este tipo de transferencia"
+           ELSE
+           INVOKE obj-accounts "GetLimitesCuenta" using
+                                               LsNumaccountsdueno
+                                               TipoCuentaActual
+                                               LimiteSobregiroActual
+                                               MontoMinimoActual
+                                               FechaVencimientoActual
+
+           ACCEPT  CurrentDate FROM DATE YYYYMMDD
+           MOVE "S" TO PlazoFijoOk
+           IF CuentaPlazoFijo AND CurrentDate < FechaVencimientoActual
+              MOVE "N" TO PlazoFijoOk
+           END-IF
+
+           IF PlazoFijoVigente THEN
+              DISPLAY "La cuenta es un plazo fijo que aun no vence"
+              DISPLAY "no se permiten transferencias antes del"
+              DISPLAY "vencimiento"
+           ELSE
            MOVE Montoactualdueno TO montoactualnumerdueno
            COMPUTE montoactualnumerdueno
            = montoactualnumerdueno -  LSMontoTranferencia
+
+           MOVE "S" TO FondosSuficientes
+           IF CuentaCorriente THEN
+              IF montoactualnumerdueno < (0 - LimiteSobregiroActual)
+                 MOVE "N" TO FondosSuficientes
+              END-IF
+           ELSE
+              IF montoactualnumerdueno < MontoMinimoActual THEN
+                 MOVE "N" TO FondosSuficientes
+              END-IF
+           END-IF
+
+           IF SinFondos THEN
+              DISPLAY "Fondos insuficientes para la transferencia"
+           ELSE
            INVOKE obj-accounts "SetMonto" using
                                        montoactualnumerdueno
                                        LsNumaccountsdueno
@@ -93,26 +265,80 @@
 
 
       *REGISTRAR UNA TRANSACION DUEÑO
-           ACCEPT  CurrentDate FROM DATE YYYYMMDD
            ACCEPT  CurrentTime FROM TIME
+      *TIPO 3 = TRANSFERENCIA
            INVOKE obj-transacition "CrearTransancion"
                                            using CurrentDate CurrentTime
-                                               "Transferencia"
+                                               3
                                                LsNumaccountsdueno
-                                               montoactualnumerdueno
+                                               LSMontoTranferencia
 
       *REGISTRAR UNA TRANSACION OTRO
+      *TIPO 2 = DEPOSITO
            INVOKE obj-transacition "CrearTransancion"
                                            using CurrentDate CurrentTime
-                                               "Deposito"
+                                               2
                                                LsNumaccountsotro
-                                               montoactualnumerotro
+                                               LSMontoTranferencia
 
+           IF EsInterbancaria THEN
+      *COBRAR LA COMISION INTERBANCARIA SOBRE LA CUENTA ORIGEN
+              INVOKE obj-accounts "GetMonto" using LsNumaccountsdueno
+                                            returning Montoactualdueno
+              MOVE Montoactualdueno TO montoactualnumerdueno
+              COMPUTE montoactualnumerdueno
+              = montoactualnumerdueno - ComisionInterbancaria
 
+              MOVE "S" TO FondosSuficientes
+              IF CuentaCorriente THEN
+                 IF montoactualnumerdueno <
+                                       (0 - LimiteSobregiroActual)
+                    MOVE "N" TO FondosSuficientes
+                 END-IF
+              ELSE
+                 IF montoactualnumerdueno < MontoMinimoActual THEN
+                    MOVE "N" TO FondosSuficientes
+                 END-IF
+              END-IF
+
+              IF SinFondos THEN
+                 DISPLAY "Fondos insuficientes para cobrar la"
+                 DISPLAY "comision interbancaria, no se cobro"
+              ELSE
+              INVOKE obj-accounts "SetMonto" using
+                                          montoactualnumerdueno
+                                          LsNumaccountsdueno
+      *TIPO 1 = RETIRO (COMISION POR TRANSFERENCIA INTERBANCARIA)
+              INVOKE obj-transacition "CrearTransancion"
+                                           using CurrentDate CurrentTime
+                                               1
+                                               LsNumaccountsdueno
+                                               ComisionInterbancaria
+              END-IF
+           END-IF
 
+       MOVE 1 TO tranferOk
+       DISPLAY "===================================="
+       DISPLAY "Comprobante de Transferencia"
+       DISPLAY "===================================="
+       DISPLAY "Fecha          : " CurrentDate " " CurrentTime
+       DISPLAY "Cuenta origen  : " LsNumaccountsdueno
+       DISPLAY "Cuenta destino : " LsNumaccountsotro
+       DISPLAY "Monto          : " LSMontoTranferencia
+       IF EsInterbancaria THEN
+          DISPLAY "Comision       : " ComisionInterbancaria
+       END-IF
+       DISPLAY "Saldo origen   : " montoactualnumerdueno
+       DISPLAY "===================================="
        DISPLAY "La transaccion de Transferencia"
        DISPLAY "se registro correctamente"
 
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
            END-IF.
        End Method registrarTranferencia.
       *>----------------------------------------------
